@@ -0,0 +1,252 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE010.
+      *************************************************************************
+      * INSTALLATION.       EXPORTACAO DE CLIENTES E PEDIDOS PARA             *
+      *                     A CONTABILIDADE (ARQUIVOS DELIMITADOS)            *
+      * AUTHOR.             Wallace Martins Vieira                            *
+      * DATE-WRITTEN        00/00/0000                                        *
+      *************************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCLI ASSIGN TO DISK
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE  IS SEQUENTIAL
+                     RECORD KEY   IS CLI-CPFCNPJ
+                     FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQVEN ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CHAVE-PED
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT EXPCLI ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+
+           SELECT EXPVEN ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO3.
+
+      *************************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARQCLI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCLI.DAT".
+
+       COPY CPCLI.
+
+      *************************************************************************
+
+       FD ARQVEN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQVEN.DAT".
+
+       COPY CPVEN.
+
+      *************************************************************************
+
+       FD EXPCLI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "EXPCLI.CSV".
+
+       01 WS-LINCLI                  PIC X(200).
+
+      *************************************************************************
+
+       FD EXPVEN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "EXPVEN.CSV".
+
+       01 WS-LINVEN                  PIC X(200).
+
+      *************************************************************************
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-ERRO                    PIC X(02) VALUE "00".
+       01 ST-ERRO2                   PIC X(02) VALUE "00".
+       01 ST-ERRO3                   PIC X(02) VALUE "00".
+       01 MENS                       PIC X(50) VALUE SPACES.
+
+       01 WD-CPFCNPJ                 PIC 9(14).
+       01 WD-CODIGO                  PIC Z(05)9.
+       01 WD-VALOR                   PIC 9(08)V99.
+       01 WD-VALOR-R REDEFINES WD-VALOR.
+           05 WD-VALOR-INT            PIC 9(08).
+           05 WD-VALOR-DEC            PIC 9(02).
+       01 WD-DATA                    PIC 9(08).
+       01 WD-TIPO                    PIC X(08).
+       01 WD-STATUS                  PIC X(09).
+
+      *************************************************************************
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+
+      ************************ EXPORTACAO DE CLIENTES *************************
+
+       R1.
+           OPEN INPUT ARQCLI
+           IF ST-ERRO NOT = "00"
+             IF ST-ERRO = "30"
+               MOVE "*** ARQUIVO DE CLIENTES NAO ENCONTRADO ***" TO MENS
+               DISPLAY MENS
+               GO TO R3
+             ELSE
+               MOVE "ERRO NA ABERTURA DO ARQUIVO DE CLIENTES" TO MENS
+               DISPLAY MENS
+               GO TO ROT-FIM.
+
+           OPEN OUTPUT EXPCLI
+           IF ST-ERRO2 NOT = "00"
+             MOVE "ERRO NA ABERTURA DA EXPORTACAO DE CLIENTES" TO MENS
+             DISPLAY MENS
+             CLOSE ARQCLI
+             GO TO ROT-FIM.
+
+           STRING "CPFCNPJ,NOME,CIDADE,ESTADO,TELEFONE,EMAIL"
+                   DELIMITED BY SIZE INTO WS-LINCLI
+           WRITE WS-LINCLI
+           MOVE SPACES TO WS-LINCLI.
+
+       R1-LOOP.
+           READ ARQCLI NEXT RECORD
+           IF ST-ERRO = "10"
+             GO TO R1-FECHA.
+           IF ST-ERRO NOT = "00"
+             MOVE "ERRO NA LEITURA DO ARQUIVO DE CLIENTES" TO MENS
+             DISPLAY MENS
+             GO TO R1-FECHA.
+
+           PERFORM R2-GRAVA-CLI THRU R2-GRAVA-CLI-FIM
+           GO TO R1-LOOP.
+
+       R1-FECHA.
+           CLOSE ARQCLI EXPCLI.
+           DISPLAY "*** EXPORTACAO EXPCLI.CSV GERADA ***".
+           GO TO R3.
+
+      ***************** MONTAGEM DA LINHA CSV DE CLIENTE ***********************
+
+       R2-GRAVA-CLI.
+           MOVE CLI-CPFCNPJ TO WD-CPFCNPJ
+
+           MOVE SPACES TO WS-LINCLI
+           STRING WD-CPFCNPJ    DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  CLI-NOME      DELIMITED BY "  "
+                  ","           DELIMITED BY SIZE
+                  CLI-CIDADE    DELIMITED BY "  "
+                  ","           DELIMITED BY SIZE
+                  CLI-ESTADO    DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  CLI-TELEFONE  DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  CLI-EMAIL     DELIMITED BY "  "
+                      INTO WS-LINCLI
+           WRITE WS-LINCLI.
+       R2-GRAVA-CLI-FIM.
+           EXIT.
+
+      ************************ EXPORTACAO DE PEDIDOS ***************************
+
+       R3.
+           OPEN INPUT ARQVEN
+           IF ST-ERRO NOT = "00"
+             IF ST-ERRO = "30"
+               MOVE "*** ARQUIVO DE PEDIDOS NAO ENCONTRADO ***" TO MENS
+               DISPLAY MENS
+               GO TO ROT-FIM
+             ELSE
+               MOVE "ERRO NA ABERTURA DO ARQUIVO DE PEDIDOS" TO MENS
+               DISPLAY MENS
+               GO TO ROT-FIM.
+
+           OPEN OUTPUT EXPVEN
+           IF ST-ERRO3 NOT = "00"
+             MOVE "ERRO NA ABERTURA DA EXPORTACAO DE PEDIDOS" TO MENS
+             DISPLAY MENS
+             CLOSE ARQVEN
+             GO TO ROT-FIM.
+
+           STRING "PEDIDO,ITEM,DATA,TIPO,CPFCNPJ,VALOR,STATUS"
+                   DELIMITED BY SIZE INTO WS-LINVEN
+           WRITE WS-LINVEN
+           MOVE SPACES TO WS-LINVEN.
+
+       R3-LOOP.
+           READ ARQVEN NEXT RECORD
+           IF ST-ERRO = "10"
+             GO TO R3-FECHA.
+           IF ST-ERRO NOT = "00"
+             MOVE "ERRO NA LEITURA DO ARQUIVO DE PEDIDOS" TO MENS
+             DISPLAY MENS
+             GO TO R3-FECHA.
+
+           PERFORM R4-GRAVA-VEN THRU R4-GRAVA-VEN-FIM
+           GO TO R3-LOOP.
+
+       R3-FECHA.
+           CLOSE ARQVEN EXPVEN.
+           DISPLAY "*** EXPORTACAO EXPVEN.CSV GERADA ***".
+           GO TO ROT-FIM.
+
+      ***************** MONTAGEM DA LINHA CSV DE PEDIDO ************************
+
+       R4-GRAVA-VEN.
+           MOVE PED-COD  TO WD-CODIGO
+           MOVE PED-DATA TO WD-DATA
+           MOVE PED-VALORITEM TO WD-VALOR
+           IF PED-TIPOPEDIDO = 1
+             MOVE "COMPRA"   TO WD-TIPO
+             MOVE PED-FOR-CPFCNPJ TO WD-CPFCNPJ
+           ELSE
+             MOVE "VENDA"    TO WD-TIPO
+             MOVE PED-CLI-CPFCNPJ TO WD-CPFCNPJ.
+           IF PED-STATUS = 2
+             MOVE "CANCELADO" TO WD-STATUS
+           ELSE
+             MOVE "ATIVO"     TO WD-STATUS.
+
+           MOVE SPACES TO WS-LINVEN
+           STRING WD-CODIGO    DELIMITED BY SIZE
+                  ","          DELIMITED BY SIZE
+                  PED-ITEM     DELIMITED BY SIZE
+                  ","          DELIMITED BY SIZE
+                  WD-DATA      DELIMITED BY SIZE
+                  ","          DELIMITED BY SIZE
+                  WD-TIPO      DELIMITED BY "  "
+                  ","          DELIMITED BY SIZE
+                  WD-CPFCNPJ   DELIMITED BY SIZE
+                  ","          DELIMITED BY SIZE
+                  WD-VALOR-INT DELIMITED BY SIZE
+                  "."          DELIMITED BY SIZE
+                  WD-VALOR-DEC DELIMITED BY SIZE
+                  ","          DELIMITED BY SIZE
+                  WD-STATUS    DELIMITED BY "  "
+                      INTO WS-LINVEN
+           WRITE WS-LINVEN.
+       R4-GRAVA-VEN-FIM.
+           EXIT.
+
+      ***************************************************************
+
+       ROT-FIM.
+           STOP RUN.
+
+      ***************************** STATUS ************************************
+
+      *    00 = OPERAÇÃO REALIZADA COM SUCESSO
+      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
+      *    30 = ARQUIVO NÃO ENCONTRADO
+
+      *************************************************************************
