@@ -0,0 +1,325 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE011.
+      *************************************************************************
+      * INSTALLATION.       ARQUIVAMENTO (EXPURGO) DE PEDIDOS ANTIGOS DE       *
+      *                     ARQVEN, COM RETOMADA POR PONTO DE PARADA          *
+      * AUTHOR.             Wallace Martins Vieira                            *
+      * DATE-WRITTEN        00/00/0000                                        *
+      *************************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQVEN ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVE-PED
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQVENH ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS VH-CHAVE-PED
+                    FILE STATUS  IS ST-ERRO2.
+
+           SELECT ARQCKP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CKP-CHAVE
+                    FILE STATUS  IS ST-ERRO3.
+
+      *************************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARQVEN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQVEN.DAT".
+
+       COPY CPVEN.
+
+      *************************************************************************
+
+      *    ARQVENH GUARDA OS PEDIDOS ARQUIVADOS COM O MESMO LAYOUT DE REGVEN,
+      *    SOB NOMES PROPRIOS (PREFIXO VH-) POIS AS DUAS FD's COEXISTEM NESTE
+      *    PROGRAMA - A TRANSFERENCIA E FEITA POR UM UNICO MOVE DE GRUPO.
+
+       FD ARQVENH
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQVENH.DAT".
+
+       01 REGVENH.
+          03 VH-CHAVE-PED.
+             05 VH-PED-COD           PIC 9(06).
+             05 VH-PED-ITEM          PIC 9(03).
+          03 VH-PED-TIPOPEDIDO       PIC X(15).
+          03 VH-PED-COD-PRO          PIC 9(09).
+          03 VH-PED-TIPOVENDA        PIC 9(01).
+          03 VH-PED-CLI-CPFCNPJ      PIC 9(14).
+          03 VH-PED-FOR-CPFCNPJ      PIC 9(14).
+          03 VH-PED-QUANTIDADE       PIC 9(06).
+          03 VH-PED-PRECOUNITARIO    PIC 9(08).
+          03 VH-PED-VALORITEM        PIC 9(09).
+          03 VH-PED-VALORTOTAL       PIC 9(09).
+          03 VH-PED-STATUS           PIC 9(01).
+          03 VH-PED-DATA             PIC 9(08).
+
+      *************************************************************************
+
+       FD ARQCKP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCKP.DAT".
+
+       COPY CPCKP.
+
+      *************************************************************************
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-ERRO                    PIC X(02) VALUE "00".
+       01 ST-ERRO2                   PIC X(02) VALUE "00".
+       01 ST-ERRO3                   PIC X(02) VALUE "00".
+       01 MENS                       PIC X(50) VALUE SPACES.
+
+       01 WS-ACT                     PIC 9(02) VALUE ZEROS.
+       01 WS-CORTE                   PIC 9(08) VALUE ZEROS.
+       01 WS-ULTCHAVE                PIC 9(09) VALUE ZEROS.
+       01 WS-CONTADOR                PIC 9(06) COMP VALUE ZEROS.
+       01 WS-QTD-ARQUIVADOS          PIC 9(07) VALUE ZEROS.
+       01 WS-RETOMAR                 PIC 9(01) VALUE ZEROS.
+
+       01 WS-LINTOT.
+          05 FILLER                  PIC X(24) VALUE
+             "PEDIDOS ARQUIVADOS  :  ".
+          05 WT-QTD                  PIC ZZZ.ZZ9.
+
+      *************************************************************************
+
+       SCREEN SECTION.
+
+       01 TELACORTE.
+           05  LINE 01  COLUMN 01
+               VALUE  "========================================".
+           05  LINE 01  COLUMN 41
+               VALUE  "========================================".
+           05  LINE 02  COLUMN 01
+               VALUE  "               ARQUIVAMENTO DE PEDIDOS -".
+           05  LINE 02  COLUMN 41
+               VALUE  " ARQVEN                                 ".
+           05  LINE 03  COLUMN 01
+               VALUE  "========================================".
+           05  LINE 03  COLUMN 41
+               VALUE  "========================================".
+           05  LINE 05  COLUMN 01
+               VALUE  "  Arquivar pedidos com data anterior a (".
+           05  LINE 05  COLUMN 41
+               VALUE  "AAAAMMDD):                              ".
+
+           05  TWS-CORTE
+               LINE 05  COLUMN 42  PIC 9(08)
+               USING  WS-CORTE.
+
+      *************************************************************************
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+
+      ************************ ABERTURA DE ARQUIVOS ***************************
+
+       R0.
+           OPEN I-O ARQVEN
+           IF ST-ERRO NOT = "00"
+             IF ST-ERRO = "30"
+               MOVE "*** ARQUIVO DE PEDIDOS NAO ENCONTRADO ***" TO MENS
+               DISPLAY MENS
+               GO TO ROT-FIM
+             ELSE
+               MOVE "ERRO NA ABERTURA DO ARQUIVO DE PEDIDOS" TO MENS
+               DISPLAY MENS
+               GO TO ROT-FIM.
+
+       R0A.
+           OPEN I-O ARQVENH
+           IF ST-ERRO2 NOT = "00"
+             IF ST-ERRO2 = "30"
+               OPEN OUTPUT ARQVENH
+               CLOSE ARQVENH
+               OPEN I-O ARQVENH
+             ELSE
+               MOVE "ERRO NA ABERTURA DO ARQUIVO HISTORICO" TO MENS
+               DISPLAY MENS
+               CLOSE ARQVEN
+               GO TO ROT-FIM.
+
+       R0B.
+           OPEN I-O ARQCKP
+           IF ST-ERRO3 NOT = "00"
+             IF ST-ERRO3 = "30"
+               OPEN OUTPUT ARQCKP
+               CLOSE ARQCKP
+               OPEN I-O ARQCKP
+             ELSE
+               MOVE "ERRO NA ABERTURA DO ARQUIVO DE CONTROLE" TO MENS
+               DISPLAY MENS
+               CLOSE ARQVEN ARQVENH
+               GO TO ROT-FIM.
+
+      ***************** VERIFICA PONTO DE PARADA PENDENTE *********************
+
+       R1.
+           MOVE "ARQVENH   " TO CKP-CHAVE
+           READ ARQCKP
+           IF ST-ERRO3 = "23"
+             MOVE 1 TO WS-RETOMAR
+             PERFORM R1A-PERGUNTA-CORTE THRU R1A-PERGUNTA-CORTE-FIM
+             MOVE WS-CORTE TO CKP-CORTE
+             MOVE ZEROS TO CKP-ULTCHAVE WS-ULTCHAVE
+             WRITE REGCKP
+           ELSE
+             IF ST-ERRO3 = "00"
+               MOVE CKP-CORTE    TO WS-CORTE
+               MOVE CKP-ULTCHAVE TO WS-ULTCHAVE
+               MOVE "*** RETOMANDO ARQUIVAMENTO INTERROMPIDO ***"
+                    TO MENS
+               DISPLAY MENS
+               DISPLAY "*** ULTIMO PEDIDO PROCESSADO: " WS-ULTCHAVE
+             ELSE
+               MOVE "ERRO NA LEITURA DO ARQUIVO DE CONTROLE" TO MENS
+               DISPLAY MENS
+               CLOSE ARQVEN ARQVENH ARQCKP
+               GO TO ROT-FIM
+             END-IF
+           END-IF.
+
+      ***************** ENTRADA DA DATA DE CORTE *******************************
+
+       R1A-PERGUNTA-CORTE.
+           DISPLAY TELACORTE.
+           ACCEPT TWS-CORTE.
+           ACCEPT WS-ACT FROM ESCAPE KEY
+           IF WS-ACT = 01
+             CLOSE ARQVEN ARQVENH ARQCKP
+             STOP RUN.
+           IF WS-CORTE = ZEROS
+             MOVE "*** DATA DE CORTE NAO PODE FICAR EM BRANCO ***"
+                  TO MENS
+             DISPLAY MENS
+             GO TO R1A-PERGUNTA-CORTE.
+       R1A-PERGUNTA-CORTE-FIM.
+           EXIT.
+
+      ***************** LEITURA SEQUENCIAL A PARTIR DO PONTO DE PARADA ********
+
+       R2.
+           MOVE WS-ULTCHAVE TO CHAVE-PED
+           START ARQVEN KEY IS NOT LESS THAN CHAVE-PED
+           IF ST-ERRO NOT = "00"
+             MOVE "*** NAO HA PEDIDOS A ARQUIVAR ***" TO MENS
+             DISPLAY MENS
+             GO TO R9-FIM.
+
+       R3.
+           READ ARQVEN NEXT RECORD
+           IF ST-ERRO = "10"
+             GO TO R9-FIM.
+           IF ST-ERRO NOT = "00"
+             MOVE "ERRO NA LEITURA DO ARQUIVO DE PEDIDOS" TO MENS
+             DISPLAY MENS
+             GO TO R9-ERRO.
+
+           IF PED-DATA NOT = ZEROS AND PED-DATA < WS-CORTE
+             PERFORM R4-ARQUIVA THRU R4-ARQUIVA-FIM.
+
+           GO TO R3.
+
+      ***************** ARQUIVAMENTO DE UM PEDIDO *******************************
+
+       R4-ARQUIVA.
+           MOVE REGVEN TO REGVENH
+           MOVE CHAVE-PED TO WS-ULTCHAVE
+
+           WRITE REGVENH
+           IF ST-ERRO2 NOT = "00" AND ST-ERRO2 NOT = "22"
+             MOVE "ERRO AO GRAVAR NO ARQUIVO HISTORICO" TO MENS
+             DISPLAY MENS
+             GO TO R9-ERRO.
+
+           DELETE ARQVEN RECORD
+           IF ST-ERRO NOT = "00"
+             MOVE "ERRO AO EXCLUIR DO ARQUIVO DE PEDIDOS" TO MENS
+             DISPLAY MENS
+             GO TO R9-ERRO.
+
+           ADD 1 TO WS-QTD-ARQUIVADOS
+           ADD 1 TO WS-CONTADOR
+           IF WS-CONTADOR >= 50
+             PERFORM R4A-GRAVA-PONTO THRU R4A-GRAVA-PONTO-FIM.
+       R4-ARQUIVA-FIM.
+           EXIT.
+
+      ***************** GRAVACAO DO PONTO DE PARADA ****************************
+
+       R4A-GRAVA-PONTO.
+           MOVE "ARQVENH   " TO CKP-CHAVE
+           READ ARQCKP
+           IF ST-ERRO3 NOT = "00"
+             MOVE "*** ERRO NA LEITURA DO PONTO DE PARADA ***" TO MENS
+             DISPLAY MENS
+             CLOSE ARQVEN ARQVENH ARQCKP
+             STOP RUN.
+
+           MOVE WS-ULTCHAVE TO CKP-ULTCHAVE
+           REWRITE REGCKP
+           IF ST-ERRO3 NOT = "00"
+             MOVE "*** ERRO AO GRAVAR O PONTO DE PARADA ***" TO MENS
+             DISPLAY MENS
+             CLOSE ARQVEN ARQVENH ARQCKP
+             STOP RUN.
+
+           MOVE ZEROS TO WS-CONTADOR.
+       R4A-GRAVA-PONTO-FIM.
+           EXIT.
+
+      ***************** ENCERRAMENTO COM FALHA (PONTO DE PARADA MANTIDO) ******
+
+       R9-ERRO.
+           PERFORM R4A-GRAVA-PONTO THRU R4A-GRAVA-PONTO-FIM
+           MOVE "*** EXECUCAO INTERROMPIDA - PONTO DE PARADA GRAVADO **"
+                TO MENS
+           DISPLAY MENS
+           GO TO R9-FECHA.
+
+      ***************** ENCERRAMENTO COM SUCESSO (PONTO DE PARADA REMOVIDO) ***
+
+       R9-FIM.
+           MOVE "ARQVENH   " TO CKP-CHAVE
+           READ ARQCKP
+           IF ST-ERRO3 = "00"
+             DELETE ARQCKP RECORD.
+
+           MOVE SPACES TO WS-LINTOT
+           MOVE WS-QTD-ARQUIVADOS TO WT-QTD
+           DISPLAY WS-LINTOT
+           DISPLAY "*** ARQUIVAMENTO CONCLUIDO ***".
+
+       R9-FECHA.
+           CLOSE ARQVEN ARQVENH ARQCKP.
+
+      ***************************************************************
+
+       ROT-FIM.
+           STOP RUN.
+
+      ***************************** STATUS ************************************
+
+      *    00 = OPERAÇÃO REALIZADA COM SUCESSO
+      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
+      *    22 = CHAVE DUPLICADA
+      *    23 = REGISTRO NÃO ENCONTRADO
+      *    30 = ARQUIVO NÃO ENCONTRADO
+
+      *************************************************************************
