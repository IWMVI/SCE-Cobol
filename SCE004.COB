@@ -25,29 +25,30 @@
            SELECT ARQFOR ASSIGN TO DISK
                     ORGANIZATION IS INDEXED
                     ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS FOR-CPFCNPJ
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS FOR-CODIGO
-                                   WITH DUPLICATES.
+                    RECORD KEY   IS FOR-CODIGO
+                    ALTERNATE RECORD KEY IS FOR-CPFCNPJ
+                    ALTERNATE RECORD KEY IS FOR-NOME WITH DUPLICATES
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQCTL ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CTL-CHAVE
+                    FILE STATUS  IS ST-ERRO3.
+
+           SELECT ARQLOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO4.
 
       *************************************************************************
-      
+
        DATA DIVISION.
        FILE SECTION.
        FD ARQPRO
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "ARQPRO.DAT".
 
-       01 REGPRO.
-        03 CHAVE1.
-         05 PRO-CODIGO             PIC 9(06).
-        03 PRO-DESCRICAO           PIC X(30).
-        03 PRO-UNIDADE             PIC X(02).
-        03 PRO-TIPOPRODUTO         PIC 9(01).
-        03 PRO-PRECO               PIC 9(06).
-        03 PRO-DATAULTIMA          PIC 9(08).
-        03 PRO-QTDESTOQUE          PIC 9(06).
-        03 PRO-CPFCNPJ             PIC 9(14).
+           COPY CPPRO.
 
       *************************************************************************
 
@@ -55,36 +56,88 @@
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "ARQFOR.DAT".
 
-       01 REGFOR.
-        03 FOR-CODIGO              PIC 9(06).
-        03 FOR-TIPOFORNECEDOR      PIC X(01).
-        03 FOR-CPFCNPJ             PIC 9(14).
-        03 FOR-NOME                PIC X(30).
-        03 FOR-APELIDO             PIC X(30).
-        03 FOR-CEP                 PIC 9(08).
-        03 FOR-LOGRADOURO          PIC X(24).
-        03 FOR-NUMERO              PIC X(11).
-        03 FOR-COMPLEMENTO         PIC X(24).
-        03 FOR-BAIRRO              PIC X(40).
-        03 FOR-CIDADE              PIC X(24).
-        03 FOR-ESTADO              PIC X(02).
-        03 FOR-TELEFONE            PIC 9(11).
-        03 FOR-EMAIL               PIC X(33).
-        03 FOR-CONTATO             PIC X(32).
+           COPY CPFOR.
 
       *************************************************************************
-      
+
+       FD ARQCTL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCTL.DAT".
+
+           COPY CPCTL.
+
+      *************************************************************************
+
+       FD ARQLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQLOG.DAT".
+
+           COPY CPLOG.
+
+      *************************************************************************
+
        WORKING-STORAGE SECTION.
-       
+
        01 WS-OPCAO            PIC X(01) VALUE SPACES.
        01 WS-ACT              PIC 9(02) VALUE ZEROS.
        01 ST-ERRO            PIC X(02) VALUE "00".
+       01 ST-ERRO3           PIC X(02) VALUE "00".
+       01 ST-ERRO4           PIC X(02) VALUE "00".
+       01 WS-PROX-CODIGO     PIC 9(06) VALUE ZEROS.
+       01 WS-ENVNOME         PIC X(20) VALUE "USER".
+       01 WS-OPERADOR        PIC X(20) VALUE SPACES.
        01 DPRO-TIPOPRODUTO   PIC X(20) VALUE SPACES.
        01 DPRO-UNIDADE       PIC X(20) VALUE SPACES.
-       01 WS-CONT             PIC 9(06) VALUE ZEROS.
+       01 WS-DELAY            PIC 9(04) COMP VALUE 1.
        01 MENS               PIC X(50) VALUE SPACES.
        01 WS-SEL              PIC 9(01) VALUE ZEROS.
        01 IND                PIC 9(02) VALUE ZEROS.
+
+      *********** VALIDACAO DE DIGITO VERIFICADOR DE CPF/CNPJ *****************
+
+       01 WS-DOC-VALIDO              PIC 9(01) VALUE ZEROS.
+       01 WS-DOCNUM                  PIC 9(14) VALUE ZEROS.
+       01 WS-DOCNUM-R REDEFINES WS-DOCNUM.
+          03 WS-DOCDIG               PIC 9(01) OCCURS 14 TIMES.
+       01 WS-DOC-SOMA                PIC 9(04) VALUE ZEROS.
+       01 WS-DOC-QUOC                PIC 9(04) VALUE ZEROS.
+       01 WS-DOC-RESTO               PIC 9(02) VALUE ZEROS.
+       01 WS-DOC-DV1                 PIC 9(01) VALUE ZEROS.
+       01 WS-DOC-DV2                 PIC 9(01) VALUE ZEROS.
+       01 WS-DOC-IDX                 PIC 9(02) VALUE ZEROS.
+       01 WS-DOC-IGUAL                PIC 9(01) VALUE ZEROS.
+
+       01 TBUF-PESO-CPF.
+        03 FILLER     PIC 9(02) VALUE 11.
+        03 FILLER     PIC 9(02) VALUE 10.
+        03 FILLER     PIC 9(02) VALUE 09.
+        03 FILLER     PIC 9(02) VALUE 08.
+        03 FILLER     PIC 9(02) VALUE 07.
+        03 FILLER     PIC 9(02) VALUE 06.
+        03 FILLER     PIC 9(02) VALUE 05.
+        03 FILLER     PIC 9(02) VALUE 04.
+        03 FILLER     PIC 9(02) VALUE 03.
+        03 FILLER     PIC 9(02) VALUE 02.
+       01 TBUF-PESO-CPF-R REDEFINES TBUF-PESO-CPF.
+        03 PESO-CPF   PIC 9(02) OCCURS 10 TIMES.
+
+       01 TBUF-PESO-CNPJ.
+        03 FILLER     PIC 9(02) VALUE 06.
+        03 FILLER     PIC 9(02) VALUE 05.
+        03 FILLER     PIC 9(02) VALUE 04.
+        03 FILLER     PIC 9(02) VALUE 03.
+        03 FILLER     PIC 9(02) VALUE 02.
+        03 FILLER     PIC 9(02) VALUE 09.
+        03 FILLER     PIC 9(02) VALUE 08.
+        03 FILLER     PIC 9(02) VALUE 07.
+        03 FILLER     PIC 9(02) VALUE 06.
+        03 FILLER     PIC 9(02) VALUE 05.
+        03 FILLER     PIC 9(02) VALUE 04.
+        03 FILLER     PIC 9(02) VALUE 03.
+        03 FILLER     PIC 9(02) VALUE 02.
+       01 TBUF-PESO-CNPJ-R REDEFINES TBUF-PESO-CNPJ.
+        03 PESO-CNPJ  PIC 9(02) OCCURS 13 TIMES.
+
        01 TABTIPOPRODUTO.
           03 TBTIPOPRODUTO   PIC X(30) OCCURS 10 TIMES.
 
@@ -117,9 +170,11 @@
               VALUE "  ULTIMO PRECO       :".
            05 LINE 10 COLUMN 01 
               VALUE "  DATA ULTIMA COMPRA :".
-           05 LINE 11 COLUMN 01 
+           05 LINE 11 COLUMN 01
               VALUE "  QUANTIDADE ESTOQUE :".
-           05 LINE 13 COLUMN 01 
+           05 LINE 12 COLUMN 01
+              VALUE "  ESTOQUE MINIMO     :".
+           05 LINE 13 COLUMN 01
               VALUE "========================================".
            05 LINE 13 COLUMN 41 
               VALUE "========================================".
@@ -190,6 +245,9 @@
            05 TPRO-QTDESTOQUE
               LINE 11 COLUMN 25 PIC 9(06)
               USING PRO-QTDESTOQUE.
+           05 TPRO-QTDMINIMA
+              LINE 12 COLUMN 25 PIC 9(06)
+              USING PRO-QTDMINIMA.
            05 TPRO-CPFCNPJ
               LINE 17 COLUMN 15 PIC 9(14)
               USING PRO-CPFCNPJ.
@@ -219,36 +277,6 @@
            05 LINE 24 COLUMN 41
               VALUE "=========================================".
 
-        01 TELAUNIDADE.
-
-           05 LINE 18 COLUMN 01
-              VALUE "|".
-           05 LINE 19 COLUMN 01
-              VALUE "|".
-           05 LINE 19 COLUMN 41
-              VALUE "                           |".
-           05 LINE 20 COLUMN 01
-              VALUE "|         1-CX                   2-".
-           05 LINE 20 COLUMN 41
-              VALUE "UN                   3-FD                |".
-           05 LINE 21 COLUMN 01
-              VALUE "|         4-PCT                  5-".
-           05 LINE 21 COLUMN 41
-              VALUE "LT                   6-MT                |".
-           05 LINE 22 COLUMN 01
-              VALUE "|         7-GR                   8-".
-           05 LINE 22 COLUMN 41
-              VALUE "KG                   9-ML                |".
-           05 LINE 23 COLUMN 01
-              VALUE "|".
-           05 LINE 23 COLUMN 41
-              VALUE "                           |".
-           05 LINE 24 COLUMN 01
-              VALUE "|---------------------------------------".
-           05 LINE 24 COLUMN 41
-              VALUE "---------------------------------------|".
-
-
        01  TELAUNIDADE.
 
            05  LINE 18  COLUMN 01
@@ -350,11 +378,40 @@
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO ROT-FIM
              ELSE
-               MOVE "ERRO NA ABERTURA DO ARQUIVO DE FORNECEDORES " 
+               MOVE "ERRO NA ABERTURA DO ARQUIVO DE FORNECEDORES "
                                                            TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO ROT-FIM.
 
+       R0B.
+           OPEN I-O ARQCTL
+           IF ST-ERRO3 NOT = "00"
+             IF ST-ERRO3 = "30"
+               OPEN OUTPUT ARQCTL
+               CLOSE ARQCTL
+               OPEN I-O ARQCTL
+             ELSE
+               MOVE "ERRO NA ABERTURA DO ARQUIVO DE CONTROLE " TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+
+       R0B1.
+           OPEN EXTEND ARQLOG
+           IF ST-ERRO4 NOT = "00"
+             IF ST-ERRO4 = "30" OR ST-ERRO4 = "35"
+               OPEN OUTPUT ARQLOG
+               CLOSE ARQLOG
+               OPEN EXTEND ARQLOG
+             ELSE
+               MOVE "ERRO NA ABERTURA DO ARQUIVO DE AUDITORIA " TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+
+           DISPLAY WS-ENVNOME UPON ENVIRONMENT-NAME
+           ACCEPT WS-OPERADOR FROM ENVIRONMENT-VALUE
+           IF WS-OPERADOR = SPACES
+             MOVE "DESCONHECIDO" TO WS-OPERADOR.
+
       ******************** INCICIALIZAÇÃO VARIÁVEIS ***************************
 
        R1.
@@ -363,6 +420,7 @@
 
            MOVE ZEROS  TO PRO-CODIGO PRO-TIPOPRODUTO PRO-PRECO
                           PRO-DATAULTIMA PRO-QTDESTOQUE PRO-CPFCNPJ
+                          PRO-QTDMINIMA
 
            MOVE ZEROS  TO FOR-CPFCNPJ FOR-TELEFONE FOR-CEP FOR-CODIGO
 
@@ -371,7 +429,6 @@
                           FOR-BAIRRO FOR-CIDADE FOR-ESTADO 
                           FOR-EMAIL FOR-CONTATO.
 
-
       ********************** VISUALIZAÇÃO DA TELA *****************************
 
            DISPLAY TELAPRINCIPAL.
@@ -502,21 +559,39 @@
              MOVE "*** QTD ESTOQUE NAO INFORMADA ***" TO MENS
              PERFORM ROT-MENS THRU ROT-MENS-FIM
              GO TO R8.
-       
+
+       R8A.
+           ACCEPT TPRO-QTDMINIMA
+           ACCEPT WS-ACT FROM ESCAPE KEY
+           IF WS-ACT = 01
+             DISPLAY TELAPRINCIPAL
+             GO TO R8.
+           IF PRO-QTDMINIMA = 0
+             MOVE "*** QTD MINIMA NAO PODE FICAR EM BRANCO ***" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             GO TO R8A.
+
        R9.
            ACCEPT TPRO-CPFCNPJ
            ACCEPT WS-ACT FROM ESCAPE KEY
            IF WS-ACT = 01
              DISPLAY TELAPRINCIPAL
-             GO TO R7.
+             GO TO R8A.
            IF PRO-CPFCNPJ = 0
              MOVE "*** CPF/CNPJ FORNECEDOR NAO INFORMADA ***" TO MENS
              PERFORM ROT-MENS THRU ROT-MENS-FIM
-             GO TO R8.
+             GO TO R9.
+
+           MOVE PRO-CPFCNPJ TO WS-DOCNUM
+           PERFORM VALIDA-CPFCNPJ THRU VALIDA-CPFCNPJ-FIM
+           IF WS-DOC-VALIDO NOT = 1
+             MOVE "*** CPF/CNPJ INVALIDO ***" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             GO TO R9.
 
        R9A.
            MOVE PRO-CPFCNPJ TO FOR-CPFCNPJ.
-           READ ARQFOR
+           READ ARQFOR KEY IS FOR-CPFCNPJ
            IF ST-ERRO NOT = "00"
              IF ST-ERRO = "23"
                MOVE "*** FORNECEDOR DIGITADO NAO ENCONTRADO ***" TO MENS
@@ -551,8 +626,15 @@
              GO TO INC-OPC.
       
        INC-WR1.
+           MOVE "PRODUTO   " TO CTL-CHAVE
+           PERFORM GERA-PROXIMO-CODIGO THRU GERA-PROXIMO-CODIGO-FIM
+           MOVE WS-PROX-CODIGO TO PRO-CODIGO.
+
            WRITE REGPRO
            IF ST-ERRO = "00" OR "02"
+             MOVE "INCLUSAO" TO LOG-OPERACAO
+             MOVE PRO-CODIGO TO LOG-CHAVE
+             PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
              MOVE "*** DADOS GRAVADOS *** " TO MENS
              PERFORM ROT-MENS THRU ROT-MENS-FIM
              GO TO R1.
@@ -601,8 +683,11 @@
              GO TO EXC-OPC.
       
        EXC-DL1.
+           MOVE "EXCLUSAO" TO LOG-OPERACAO
+           MOVE PRO-CODIGO TO LOG-CHAVE
            DELETE ARQPRO RECORD
            IF ST-ERRO = "00"
+             PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
              MOVE "*** REGISTRO PRODUTO EXCLUIDO ***" TO MENS
              PERFORM ROT-MENS THRU ROT-MENS-FIM
              GO TO R1.
@@ -628,6 +713,9 @@
        ALT-RW1.
            REWRITE REGPRO
            IF ST-ERRO = "00" OR "02"
+             MOVE "ALTERACAO" TO LOG-OPERACAO
+             MOVE PRO-CODIGO TO LOG-CHAVE
+             PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
              MOVE "*** REGISTRO ALTERADO ***" TO MENS
              PERFORM ROT-MENS THRU ROT-MENS-FIM
              GO TO R1.
@@ -638,24 +726,171 @@
            GO TO ROT-FIM.
 
       ***************************************************************
-      
+
        ROT-FIM.
-           CLOSE ARQPRO ARQFOR.
+           CLOSE ARQPRO ARQFOR ARQCTL ARQLOG.
            STOP RUN.
 
+      *************** GRAVACAO DE TRILHA DE AUDITORIA *************************
+      *    LOG-OPERACAO E LOG-CHAVE DEVEM SER CARREGADOS PELO CHAMADOR
+      *    ANTES DO PERFORM.
+
+       GRAVA-LOG.
+           ACCEPT LOG-DATA FROM DATE YYYYMMDD
+           ACCEPT LOG-HORA FROM TIME
+           MOVE "SCE004" TO LOG-PROGRAMA
+           MOVE WS-OPERADOR TO LOG-OPERADOR
+           WRITE REGLOG
+           IF ST-ERRO4 NOT = "00"
+             MOVE "*** ERRO NA GRAVACAO DA AUDITORIA ***" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       GRAVA-LOG-FIM.
+           EXIT.
+
+      *************** GERACAO DO PROXIMO CODIGO DISPONIVEL ********************
+      *    CTL-CHAVE DEVE SER CARREGADA PELO CHAMADOR ANTES DO PERFORM.
+      *    RETORNA EM WS-PROX-CODIGO O CODIGO SUGERIDO E JA RESERVA O
+      *    PROXIMO NUMERO NO ARQUIVO DE CONTROLE.
+
+       GERA-PROXIMO-CODIGO.
+           READ ARQCTL
+           IF ST-ERRO3 = "23"
+             MOVE 1 TO WS-PROX-CODIGO
+             MOVE 2 TO CTL-PROXIMO
+             WRITE REGCTL
+           ELSE
+             MOVE CTL-PROXIMO TO WS-PROX-CODIGO
+             ADD 1 TO CTL-PROXIMO
+             REWRITE REGCTL.
+       GERA-PROXIMO-CODIGO-FIM.
+           EXIT.
+
+      *********** VALIDACAO DE DIGITO VERIFICADOR DE CPF/CNPJ *****************
+      *    WS-DOCNUM DEVE SER CARREGADO PELO CHAMADOR ANTES DO PERFORM.
+      *    RETORNA WS-DOC-VALIDO = 1 QUANDO O DIGITO VERIFICADOR CONFERE.
+
+       VALIDA-CPFCNPJ.
+           MOVE ZEROS TO WS-DOC-VALIDO.
+           IF WS-DOCNUM = ZEROS
+             GO TO VALIDA-CPFCNPJ-FIM.
+           IF WS-DOCNUM > 99999999999
+             GO TO VALIDA-CNPJ.
+
+       VALIDA-CPF.
+           MOVE WS-DOCDIG(4) TO WS-DOC-IGUAL.
+           IF WS-DOCDIG(5)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(6)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(7)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(8)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(9)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(10) = WS-DOC-IGUAL
+          AND WS-DOCDIG(11) = WS-DOC-IGUAL
+          AND WS-DOCDIG(12) = WS-DOC-IGUAL
+          AND WS-DOCDIG(13) = WS-DOC-IGUAL
+          AND WS-DOCDIG(14) = WS-DOC-IGUAL
+             GO TO VALIDA-CPFCNPJ-FIM.
+
+           MOVE ZEROS TO WS-DOC-SOMA.
+           MOVE 4 TO WS-DOC-IDX.
+       VALIDA-CPF-DV1.
+           COMPUTE WS-DOC-SOMA = WS-DOC-SOMA +
+                 (WS-DOCDIG(WS-DOC-IDX) * PESO-CPF(WS-DOC-IDX - 2))
+           ADD 1 TO WS-DOC-IDX
+           IF WS-DOC-IDX < 13
+             GO TO VALIDA-CPF-DV1.
+
+           DIVIDE WS-DOC-SOMA BY 11 GIVING WS-DOC-QUOC
+                                    REMAINDER WS-DOC-RESTO.
+           IF WS-DOC-RESTO < 2
+             MOVE 0 TO WS-DOC-DV1
+           ELSE
+             COMPUTE WS-DOC-DV1 = 11 - WS-DOC-RESTO.
+           IF WS-DOC-DV1 NOT = WS-DOCDIG(13)
+             GO TO VALIDA-CPFCNPJ-FIM.
+
+           MOVE ZEROS TO WS-DOC-SOMA.
+           MOVE 4 TO WS-DOC-IDX.
+       VALIDA-CPF-DV2.
+           COMPUTE WS-DOC-SOMA = WS-DOC-SOMA +
+                 (WS-DOCDIG(WS-DOC-IDX) * PESO-CPF(WS-DOC-IDX - 3))
+           ADD 1 TO WS-DOC-IDX
+           IF WS-DOC-IDX < 14
+             GO TO VALIDA-CPF-DV2.
+
+           DIVIDE WS-DOC-SOMA BY 11 GIVING WS-DOC-QUOC
+                                    REMAINDER WS-DOC-RESTO.
+           IF WS-DOC-RESTO < 2
+             MOVE 0 TO WS-DOC-DV2
+           ELSE
+             COMPUTE WS-DOC-DV2 = 11 - WS-DOC-RESTO.
+           IF WS-DOC-DV2 = WS-DOCDIG(14)
+             MOVE 1 TO WS-DOC-VALIDO.
+           GO TO VALIDA-CPFCNPJ-FIM.
+
+       VALIDA-CNPJ.
+           MOVE WS-DOCDIG(1) TO WS-DOC-IGUAL.
+           IF WS-DOCDIG(2)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(3)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(4)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(5)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(6)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(7)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(8)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(9)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(10) = WS-DOC-IGUAL
+          AND WS-DOCDIG(11) = WS-DOC-IGUAL
+          AND WS-DOCDIG(12) = WS-DOC-IGUAL
+          AND WS-DOCDIG(13) = WS-DOC-IGUAL
+          AND WS-DOCDIG(14) = WS-DOC-IGUAL
+             GO TO VALIDA-CPFCNPJ-FIM.
+
+           MOVE ZEROS TO WS-DOC-SOMA.
+           MOVE 1 TO WS-DOC-IDX.
+       VALIDA-CNPJ-DV1.
+           COMPUTE WS-DOC-SOMA = WS-DOC-SOMA +
+                 (WS-DOCDIG(WS-DOC-IDX) * PESO-CNPJ(WS-DOC-IDX + 1))
+           ADD 1 TO WS-DOC-IDX
+           IF WS-DOC-IDX < 13
+             GO TO VALIDA-CNPJ-DV1.
+
+           DIVIDE WS-DOC-SOMA BY 11 GIVING WS-DOC-QUOC
+                                    REMAINDER WS-DOC-RESTO.
+           IF WS-DOC-RESTO < 2
+             MOVE 0 TO WS-DOC-DV1
+           ELSE
+             COMPUTE WS-DOC-DV1 = 11 - WS-DOC-RESTO.
+           IF WS-DOC-DV1 NOT = WS-DOCDIG(13)
+             GO TO VALIDA-CPFCNPJ-FIM.
+
+           MOVE ZEROS TO WS-DOC-SOMA.
+           MOVE 1 TO WS-DOC-IDX.
+       VALIDA-CNPJ-DV2.
+           COMPUTE WS-DOC-SOMA = WS-DOC-SOMA +
+                 (WS-DOCDIG(WS-DOC-IDX) * PESO-CNPJ(WS-DOC-IDX))
+           ADD 1 TO WS-DOC-IDX
+           IF WS-DOC-IDX < 14
+             GO TO VALIDA-CNPJ-DV2.
+
+           DIVIDE WS-DOC-SOMA BY 11 GIVING WS-DOC-QUOC
+                                    REMAINDER WS-DOC-RESTO.
+           IF WS-DOC-RESTO < 2
+             MOVE 0 TO WS-DOC-DV2
+           ELSE
+             COMPUTE WS-DOC-DV2 = 11 - WS-DOC-RESTO.
+           IF WS-DOC-DV2 = WS-DOCDIG(14)
+             MOVE 1 TO WS-DOC-VALIDO.
+       VALIDA-CPFCNPJ-FIM.
+           EXIT.
+
       *********************** ROTINA DE MENSAGEM ********************
       
        ROT-MENS.
-           MOVE ZEROS TO WS-CONT.
        ROT-MENS1.
            DISPLAY (21, 14) MENS.
        ROT-MENS2.
-           ADD 1 TO WS-CONT
-           IF WS-CONT < 3000
-             GO TO ROT-MENS2
-           ELSE
-             MOVE SPACES TO MENS
-             DISPLAY (21, 14) MENS.
+           CALL "C$SLEEP" USING WS-DELAY
+           MOVE SPACES TO MENS
+           DISPLAY (21, 14) MENS.
        ROT-MENS-FIM.
              EXIT.
        FIM-ROT-TEMPO.
