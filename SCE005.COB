@@ -14,12 +14,14 @@
            SELECT ARQVEN ASSIGN TO DISK
                     ORGANIZATION IS INDEXED
                     ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS PED-COD
-                    ALTERNATE RECORD KEY IS PED-COD-PRO 
+                    RECORD KEY   IS CHAVE-PED
+                    ALTERNATE RECORD KEY IS PED-COD
                                         WITH DUPLICATES
-                    ALTERNATE RECORD KEY IS PED-CLI-CPFCNPJ 
+                    ALTERNATE RECORD KEY IS PED-COD-PRO
                                         WITH DUPLICATES
-                    ALTERNATE RECORD KEY IS PED-FOR-CPFCNPJ 
+                    ALTERNATE RECORD KEY IS PED-CLI-CPFCNPJ
+                                        WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PED-FOR-CPFCNPJ
                                         WITH DUPLICATES
                     FILE STATUS  IS ST-ERRO.
 
@@ -53,11 +55,22 @@
                       ORGANIZATION IS INDEXED
                       ACCESS MODE  IS DYNAMIC
                       RECORD KEY   IS FOR-CODIGO
+                      ALTERNATE RECORD KEY IS FOR-CPFCNPJ
                       ALTERNATE RECORD KEY IS FOR-NOME WITH DUPLICATES
                       FILE STATUS  IS ST-ERRO.
 
+           SELECT ARQCTL ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CTL-CHAVE
+                    FILE STATUS  IS ST-ERRO3.
+
+           SELECT ARQLOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO4.
+
       *************************************************************************
-      
+
        DATA DIVISION.
        FILE SECTION.
        
@@ -65,16 +78,7 @@
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "ARQVEN.DAT".
       
-       01 REGVEN.
-          03 PED-COD                 PIC 9(06).
-          03 PED-TIPOPEDIDO          PIC X(15).
-          03 PED-COD-PRO             PIC 9(09).
-          03 PED-TIPOVENDA           PIC 9(01).
-          03 PED-CLI-CPFCNPJ         PIC 9(14).
-          03 PED-FOR-CPFCNPJ         PIC 9(14).
-          03 PED-QUANTIDADE          PIC 9(06).
-          03 PED-PRECOUNITARIO       PIC 9(08).
-          03 PED-VALORTOTAL          PIC 9(09).
+       COPY CPVEN.
 
       *************************************************************************
       
@@ -82,15 +86,7 @@
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "ARQPRO.DAT".
 
-       01 REGPRO.
-          03 PRO-CODIGO            PIC 9(06).
-          03 PRO-DESCRICAO           PIC X(30).
-          03 PRO-UNIDADE             PIC X(02).
-          03 PRO-TIPOPRODUTO         PIC 9(01).
-          03 PRO-PRECO               PIC 9(06).
-          03 PRO-DATAULTIMA          PIC 9(08).
-          03 PRO-QTDESTOQUE          PIC 9(06).
-          03 PRO-CPFCNPJ             PIC 9(14).
+       COPY CPPRO.
 
       *************************************************************************
       
@@ -98,12 +94,7 @@
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "ARQCEP.DAT".
     
-       01 REGCEP.
-                03 CEP-NUMCEP        PIC 9(08).
-                03 CEP-LOGRA         PIC X(30).
-                03 CEP-BAIRRO        PIC X(20).
-                03 CEP-CIDADE        PIC X(20).
-                03 CEP-UF            PIC X(02).
+       COPY CPCEP.
 
       *************************************************************************
       
@@ -111,22 +102,7 @@
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "ARQCLI.DAT".
       
-       01 REGCLI.
-          03 CLI-CODIGO              PIC 9(06).
-          03 CLI-CPFCNPJ             PIC 9(14).
-          03 CLI-TIPOCLIENTE         PIC X(01).
-          03 CLI-NOME                PIC X(30).
-          03 CLI-APELIDO             PIC X(30).
-          03 CLI-CEP                 PIC 9(08).
-          03 CLI-LOGRADOURO          PIC X(24).
-          03 CLI-NUMERO              PIC X(11).
-          03 CLI-COMPLEMENTO         PIC X(24).
-          03 CLI-BAIRRO              PIC X(40).
-          03 CLI-CIDADE              PIC X(24).
-          03 CLI-ESTADO              PIC X(02).
-          03 CLI-TELEFONE            PIC 9(11).
-          03 CLI-EMAIL               PIC X(33).
-          03 CLI-CONTATO             PIC X(32).
+       COPY CPCLI.
 
       *************************************************************************
       
@@ -134,27 +110,26 @@
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "ARQFOR.DAT".
 
-       01 REGFOR.
-          03 CADASTRO.
-            05 FOR-CODIGO            PIC 9(06).
-          03 FOR-TIPOCLIENTE         PIC X(01).
-          03 FOR-CPF                 PIC 9(11).
-          03 FOR-CNPJ                PIC 9(14).
-          03 FOR-NOME                PIC X(30).
-          03 FOR-APELIDO             PIC X(30).
-          03 FOR-CEP                 PIC 9(08).
-          03 FOR-LOGRADOURO          PIC X(24).
-          03 FOR-NUMERO              PIC X(11).
-          03 FOR-COMPLEMENTO         PIC X(24).
-          03 FOR-BAIRRO              PIC X(40).
-          03 FOR-CIDADE              PIC X(24).
-          03 FOR-ESTADO              PIC X(02).
-          03 FOR-TELEFONE            PIC 9(11).
-          03 FOR-EMAIL               PIC X(33).
-          03 FOR-CONTATO             PIC X(32).
+       COPY CPFOR.
 
       *************************************************************************
-      
+
+       FD ARQCTL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCTL.DAT".
+
+       COPY CPCTL.
+
+      *************************************************************************
+
+       FD ARQLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQLOG.DAT".
+
+       COPY CPLOG.
+
+      *************************************************************************
+
        WORKING-STORAGE SECTION.
        
        01 MASCARA                    PIC 9(06)V99.
@@ -162,18 +137,78 @@
        01 WS-UPPERCASE                PIC X(01) VALUE SPACES.
        01 WS-ACT                      PIC 9(02) VALUE ZEROS.
        01 ST-ERRO                    PIC X(02) VALUE "00".
+       01 ST-ERRO3                   PIC X(02) VALUE "00".
+       01 ST-ERRO4                   PIC X(02) VALUE "00".
+       01 WS-ENVNOME                 PIC X(20) VALUE "USER".
+       01 WS-OPERADOR                PIC X(20) VALUE SPACES.
+       01 WS-PROX-CODIGO             PIC 9(06) VALUE ZEROS.
        01 DPED-TIPOPEDIDO            PIC X(20) VALUE SPACES.
        01 DPRO-DESCRICAO             PIC X(20) VALUE SPACES.
-       01 WS-CONT                     PIC 9(06) VALUE ZEROS.
+       01 WS-DELAY                    PIC 9(04) COMP VALUE 1.
        01 MENS                       PIC X(50) VALUE SPACES.
        01 WS-SEL                      PIC 9(01) VALUE ZEROS.
        01 IND                        PIC 9(02) VALUE ZEROS.
+
+      *********** VALIDACAO DE DIGITO VERIFICADOR DE CPF/CNPJ *****************
+
+       01 WS-DOC-VALIDO              PIC 9(01) VALUE ZEROS.
+       01 WS-DOCNUM                  PIC 9(14) VALUE ZEROS.
+       01 WS-DOCNUM-R REDEFINES WS-DOCNUM.
+          03 WS-DOCDIG               PIC 9(01) OCCURS 14 TIMES.
+       01 WS-DOC-SOMA                PIC 9(04) VALUE ZEROS.
+       01 WS-DOC-QUOC                PIC 9(04) VALUE ZEROS.
+       01 WS-DOC-RESTO               PIC 9(02) VALUE ZEROS.
+       01 WS-DOC-DV1                 PIC 9(01) VALUE ZEROS.
+       01 WS-DOC-DV2                 PIC 9(01) VALUE ZEROS.
+       01 WS-DOC-IDX                 PIC 9(02) VALUE ZEROS.
+       01 WS-DOC-IGUAL                PIC 9(01) VALUE ZEROS.
+
+       01 TBUF-PESO-CPF.
+        03 FILLER     PIC 9(02) VALUE 11.
+        03 FILLER     PIC 9(02) VALUE 10.
+        03 FILLER     PIC 9(02) VALUE 09.
+        03 FILLER     PIC 9(02) VALUE 08.
+        03 FILLER     PIC 9(02) VALUE 07.
+        03 FILLER     PIC 9(02) VALUE 06.
+        03 FILLER     PIC 9(02) VALUE 05.
+        03 FILLER     PIC 9(02) VALUE 04.
+        03 FILLER     PIC 9(02) VALUE 03.
+        03 FILLER     PIC 9(02) VALUE 02.
+       01 TBUF-PESO-CPF-R REDEFINES TBUF-PESO-CPF.
+        03 PESO-CPF   PIC 9(02) OCCURS 10 TIMES.
+
+       01 TBUF-PESO-CNPJ.
+        03 FILLER     PIC 9(02) VALUE 06.
+        03 FILLER     PIC 9(02) VALUE 05.
+        03 FILLER     PIC 9(02) VALUE 04.
+        03 FILLER     PIC 9(02) VALUE 03.
+        03 FILLER     PIC 9(02) VALUE 02.
+        03 FILLER     PIC 9(02) VALUE 09.
+        03 FILLER     PIC 9(02) VALUE 08.
+        03 FILLER     PIC 9(02) VALUE 07.
+        03 FILLER     PIC 9(02) VALUE 06.
+        03 FILLER     PIC 9(02) VALUE 05.
+        03 FILLER     PIC 9(02) VALUE 04.
+        03 FILLER     PIC 9(02) VALUE 03.
+        03 FILLER     PIC 9(02) VALUE 02.
+       01 TBUF-PESO-CNPJ-R REDEFINES TBUF-PESO-CNPJ.
+        03 PESO-CNPJ  PIC 9(02) OCCURS 13 TIMES.
+
        01 TABTIPOPRODUTO.
           03 TBTIPOPRODUTO           PIC X(30) OCCURS 10 TIMES.
 
        01 PED-PRO-DESCRICAO          PIC X(30) VALUE SPACES.
        01 PED-FOR-CODIGO             PIC 9(06) VALUE ZEROS.
 
+       01 WS-PEDCOD-SALVO            PIC 9(06) VALUE ZEROS.
+       01 WS-PEDITEM-SALVO           PIC 9(03) VALUE ZEROS.
+       01 WS-VALORPEDIDO             PIC 9(09) VALUE ZEROS.
+
+       01 WS-ALT-TIPO-ANT            PIC X(15) VALUE SPACES.
+       01 WS-ALT-PROD-ANT            PIC 9(09) VALUE ZEROS.
+       01 WS-ALT-QTD-ANT             PIC 9(06) VALUE ZEROS.
+       01 WS-ALT-ESTOQUE-OK          PIC 9(01) VALUE 1.
+
        01 DFOR-ESTADO                PIC X(15) VALUE SPACES.
        01 DFOR-TIPOCLIENTE           PIC X(20) VALUE SPACES.
 
@@ -237,7 +272,7 @@
            05  LINE 05  COLUMN 01
                VALUE  "  Codigo Pedido    :".
            05  LINE 05  COLUMN 41
-               VALUE  "                                        ".
+               VALUE  "          Item Pedido:                 ".
            05  LINE 06  COLUMN 01
                VALUE  "  Tipo Pedido      :  -".
            05  LINE 06  COLUMN 41
@@ -274,8 +309,12 @@
                VALUE  "  Preco Unitario   :".
            05  LINE 15  COLUMN 41
                VALUE  "                                        ".
+           05  LINE 16  COLUMN 01
+               VALUE  "  Valor Item       :".
+           05  LINE 16  COLUMN 41
+               VALUE  "                                        ".
            05  LINE 17  COLUMN 01
-               VALUE  "  Valor Total      :".
+               VALUE  "  Valor Pedido     :".
            05  LINE 17  COLUMN 41
                VALUE  "                                        ".
            05  LINE 19  COLUMN 01
@@ -291,6 +330,9 @@
            05  TPED-COD
                LINE 05  COLUMN 22  PIC 9(06)
                USING  PED-COD.
+           05  TPED-ITEM
+               LINE 05  COLUMN 63  PIC 9(03)
+               USING  PED-ITEM.
            05  TPED-TIPOPEDIDO
                LINE 06  COLUMN 22  PIC X(01)
                USING  PED-TIPOPEDIDO.
@@ -325,6 +367,9 @@
            05  TPED-PRECOUNITARIO
                LINE 15  COLUMN 22  PIC 9(06)V99
                USING  PRO-PRECO.
+           05  TPED-VALORITEM
+               LINE 16  COLUMN 22  PIC 9(08)V99
+               USING  PED-VALORITEM.
            05  TPED-VALORTOTAL
                LINE 17  COLUMN 22  PIC 9(08)V99
                USING  PED-VALORTOTAL.
@@ -429,7 +474,7 @@
                  GO TO ROT-FIM.
 
        R0A.
-           OPEN INPUT ARQPRO
+           OPEN I-O ARQPRO
            IF ST-ERRO NOT = "00"
              IF ST-ERRO = "30"
                MOVE "*** ARQUIVO DE PROUTOS NAO ENCONTRADO **" TO MENS
@@ -485,15 +530,50 @@
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM.
 
+       R0E.
+           OPEN I-O ARQCTL
+           IF ST-ERRO3 NOT = "00"
+             IF ST-ERRO3 = "30"
+               OPEN OUTPUT ARQCTL
+               CLOSE ARQCTL
+               OPEN I-O ARQCTL
+             ELSE
+               MOVE "ERRO NA ABERTURA DO ARQUIVO DE CONTROLE " TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+
+       R0E1.
+           OPEN EXTEND ARQLOG
+           IF ST-ERRO4 NOT = "00"
+             IF ST-ERRO4 = "30" OR ST-ERRO4 = "35"
+               OPEN OUTPUT ARQLOG
+               CLOSE ARQLOG
+               OPEN EXTEND ARQLOG
+             ELSE
+               MOVE "ERRO NA ABERTURA DO ARQUIVO DE AUDITORIA " TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+
+           DISPLAY WS-ENVNOME UPON ENVIRONMENT-NAME
+           ACCEPT WS-OPERADOR FROM ENVIRONMENT-VALUE
+           IF WS-OPERADOR = SPACES
+             MOVE "DESCONHECIDO" TO WS-OPERADOR.
+
       ******************** INCICIALIZAÇÃO VARIÁVEIS ***************************
       
        R1.
            MOVE SPACES TO PED-TIPOPEDIDO DPED-TIPOPEDIDO
 
            MOVE ZEROS  TO PED-COD PED-COD-PRO PED-TIPOVENDA
-                          PED-CLI-CPFCNPJ PED-FOR-CPFCNPJ 
-                          PED-QUANTIDADE PED-PRECOUNITARIO 
-                          PED-VALORTOTAL
+                          PED-CLI-CPFCNPJ PED-FOR-CPFCNPJ
+                          PED-QUANTIDADE PED-PRECOUNITARIO
+                          PED-VALORITEM PED-VALORTOTAL
+
+           MOVE 1 TO PED-ITEM
+
+           MOVE 1 TO PED-STATUS
+
+           ACCEPT PED-DATA FROM DATE YYYYMMDD
 
            MOVE SPACES TO PRO-DESCRICAO PRO-UNIDADE
 
@@ -513,12 +593,13 @@
            MOVE SPACES TO CEP-CIDADE.
            MOVE ZEROS  TO CEP-NUMCEP.
 
-           MOVE SPACES TO DFOR-TIPOCLIENTE DFOR-ESTADO FOR-TIPOCLIENTE
+           MOVE SPACES TO DFOR-TIPOCLIENTE DFOR-ESTADO
+                          FOR-TIPOFORNECEDOR
                           FOR-NOME FOR-APELIDO FOR-LOGRADOURO FOR-NUMERO
                           FOR-COMPLEMENTO FOR-BAIRRO FOR-CIDADE
                           FOR-ESTADO FOR-EMAIL FOR-CONTATO.
 
-           MOVE ZEROS  TO FOR-CODIGO FOR-CPF FOR-CNPJ FOR-CEP
+           MOVE ZEROS  TO FOR-CODIGO FOR-CPFCNPJ FOR-CEP
                           FOR-TELEFONE PED-FOR-CODIGO.
 
       ********************** VISUALIZAÇÃO DA TELA *****************************
@@ -537,7 +618,17 @@
              MOVE "*** CODIGO NAO PODE FICAR EM BRANCO ***" TO MENS
              PERFORM ROT-MENS THRU ROT-MENS-FIM
              GO TO R2.
-       
+
+       R2A.
+           ACCEPT TPED-ITEM.
+           ACCEPT WS-ACT FROM ESCAPE KEY
+           IF WS-ACT = 01
+             GO TO R2.
+           IF PED-ITEM = ZEROS
+             MOVE "*** ITEM NAO PODE FICAR EM BRANCO ***" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             GO TO R2A.
+
        LER-ARQVEN.
            READ ARQVEN
            IF ST-ERRO NOT = "23"
@@ -545,7 +636,11 @@
                PERFORM R3A
                PERFORM R5A THRU R5B
                PERFORM R4A THRU R4B
-               MOVE "*** PEDIDO JA CADASTRAD0 ***" TO MENS
+               IF PED-STATUS = 2
+                 MOVE "*** PEDIDO CANCELADO ***" TO MENS
+               ELSE
+                 MOVE "*** PEDIDO JA CADASTRAD0 ***" TO MENS
+               END-IF
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO ACE-001
              ELSE
@@ -560,7 +655,7 @@
            ACCEPT TPED-TIPOPEDIDO.
            ACCEPT WS-ACT FROM ESCAPE KEY
            IF WS-ACT = 01
-             GO TO R2.
+             GO TO R2A.
            IF PED-TIPOPEDIDO = SPACES
              MOVE "TIPO NAO PODE FICAR EM BRANCO" TO MENS
              PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -609,11 +704,26 @@
                GO TO ROT-FIM
            ELSE
                MOVE 1 TO IND.
+               IF PED-TIPOPEDIDO = 1
+                 MOVE PRO-CPFCNPJ TO PED-FOR-CPFCNPJ.
                DISPLAY TELAPRODUTO.
        
        R4B.
            MOVE 1 TO IND.
 
+       R5A.
+           IF PED-TIPOPEDIDO = 1
+             MOVE "COMPRA" TO DPED-TIPOPEDIDO
+           ELSE
+             MOVE "VENDA" TO DPED-TIPOPEDIDO
+             MOVE PED-CLI-CPFCNPJ TO CLI-CPFCNPJ
+             READ ARQCLI
+             IF ST-ERRO = "00"
+               DISPLAY TPED-CLI-NOME.
+           DISPLAY TPED-TIPOPEDIDO.
+       R5B.
+           EXIT.
+
        R5.
            IF PED-TIPOPEDIDO = 1
              MOVE "COMPRA" TO DPED-TIPOPEDIDO
@@ -633,6 +743,13 @@
              PERFORM ROT-MENS THRU ROT-MENS-FIM
              GO TO R4.
 
+           MOVE PED-CLI-CPFCNPJ TO WS-DOCNUM
+           PERFORM VALIDA-CPFCNPJ THRU VALIDA-CPFCNPJ-FIM
+           IF WS-DOC-VALIDO NOT = 1
+             MOVE "*** CPF/CNPJ INVALIDO ***" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             GO TO R5.
+
        R6.
            ACCEPT TPED-QUANTIDADE
            ACCEPT WS-ACT FROM ESCAPE KEY
@@ -643,11 +760,11 @@
              MOVE "*** QTD ESTOQUE NÃO INFORMADO  ***" TO MENS
              PERFORM ROT-MENS THRU ROT-MENS-FIM
              GO TO R5.
-           COMPUTE PED-VALORTOTAL = (PRO-PRECO * PED-QUANTIDADE).
+           COMPUTE PED-VALORITEM = (PRO-PRECO * PED-QUANTIDADE).
 
        R7.
-           MOVE PED-VALORTOTAL TO MASCARA
-           DISPLAY TPED-VALORTOTAL.
+           MOVE PED-VALORITEM TO MASCARA
+           DISPLAY TPED-VALORITEM.
            IF WS-SEL = 1
              GO TO ALT-OPC.
             
@@ -656,7 +773,7 @@
        INC-OPC.
            MOVE "S" TO WS-OPCAO
            DISPLAY (19, 14) "Deseja Salvar (S/N) : ".
-           ACCEPT (19, 36) -OPCAO WITH UPDATE
+           ACCEPT (19, 36) WS-OPCAO WITH UPDATE
            ACCEPT WS-ACT FROM ESCAPE KEY
            IF WS-ACT = 01
              GO TO R1.
@@ -670,13 +787,29 @@
              GO TO INC-OPC.
 
        INC-WR1.
+           IF PED-TIPOPEDIDO = 2
+             IF PED-QUANTIDADE > PRO-QTDESTOQUE
+               MOVE "*** ESTOQUE INSUFICIENTE PARA VENDA ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R6.
+
+           IF PED-ITEM = 1
+             MOVE "PEDIDO    " TO CTL-CHAVE
+             PERFORM GERA-PROXIMO-CODIGO THRU GERA-PROXIMO-CODIGO-FIM
+             MOVE WS-PROX-CODIGO TO PED-COD.
+
            WRITE REGVEN
            IF ST-ERRO = "00" OR ST-ERRO = "02"
+             PERFORM ATU-ESTOQUE THRU ATU-ESTOQUE-FIM
+             PERFORM RECALC-TOTAL THRU RECALC-TOTAL-FIM
+             MOVE "INCLUSAO" TO LOG-OPERACAO
+             MOVE PED-COD TO LOG-CHAVE
+             PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
              MOVE "*** DADOS GRAVADOS *** " TO MENS
              PERFORM ROT-MENS THRU ROT-MENS-FIM
-             GO TO R1.
+             GO TO INC-MAIS.
            IF ST-ERRO = "22"
-             MOVE "* VENDA JA EXISTE, DADOS NAO GRAVADOS *" TO MENS
+             MOVE "* ITEM JA EXISTE, DADOS NAO GRAVADOS *" TO MENS
              PERFORM ROT-MENS THRU ROT-MENS-FIM
              GO TO R1
            ELSE
@@ -685,6 +818,105 @@
              PERFORM ROT-MENS THRU ROT-MENS-FIM
              GO TO ROT-FIM.
 
+      ****** PERGUNTA SE O PEDIDO TERA MAIS ALGUM ITEM DE PRODUTO *************
+
+       INC-MAIS.
+           MOVE "S" TO WS-OPCAO
+           DISPLAY (19, 14) "Incluir outro produto neste pedido (S/N): ".
+           ACCEPT (19, 57) WS-OPCAO WITH UPDATE
+           ACCEPT WS-ACT FROM ESCAPE KEY
+           IF WS-ACT = 01
+             GO TO R1.
+           IF WS-OPCAO = "N" OR "n"
+             GO TO R1.
+           IF WS-OPCAO NOT = "S" AND "s"
+             MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             GO TO INC-MAIS.
+
+           ADD 1 TO PED-ITEM.
+           MOVE ZEROS TO PED-COD-PRO PED-QUANTIDADE PED-VALORITEM
+                         PRO-PRECO.
+           MOVE SPACES TO PRO-DESCRICAO.
+           DISPLAY TELALIMPAR.
+           DISPLAY TELAPRODUTO.
+           GO TO R4.
+
+      *********** ATUALIZACAO DE ESTOQUE DO PRODUTO (R4A JA LEU) **************
+
+       ATU-ESTOQUE.
+           IF PED-TIPOPEDIDO = 1
+             ADD PED-QUANTIDADE TO PRO-QTDESTOQUE
+           ELSE
+             SUBTRACT PED-QUANTIDADE FROM PRO-QTDESTOQUE.
+
+           REWRITE REGPRO
+           IF ST-ERRO NOT = "00" AND ST-ERRO NOT = "02"
+             MOVE "*** ERRO NA ATUALIZACAO DO ESTOQUE ***" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       ATU-ESTOQUE-FIM.
+           EXIT.
+
+      ****** ESTORNO DE ESTOQUE DO PRODUTO NO CANCELAMENTO (R4A LEU) **********
+
+       REVERTE-ESTOQUE.
+           IF PED-TIPOPEDIDO = 1
+             SUBTRACT PED-QUANTIDADE FROM PRO-QTDESTOQUE
+           ELSE
+             ADD PED-QUANTIDADE TO PRO-QTDESTOQUE.
+
+           REWRITE REGPRO
+           IF ST-ERRO NOT = "00" AND ST-ERRO NOT = "02"
+             MOVE "*** ERRO NO ESTORNO DO ESTOQUE ***" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       REVERTE-ESTOQUE-FIM.
+           EXIT.
+
+      *** RECALCULO DO VALOR TOTAL DO PEDIDO (SOMA DE TODOS OS ITENS) *********
+
+       RECALC-TOTAL.
+           MOVE PED-COD  TO WS-PEDCOD-SALVO.
+           MOVE PED-ITEM TO WS-PEDITEM-SALVO.
+           MOVE ZEROS TO WS-VALORPEDIDO.
+           START ARQVEN KEY IS EQUAL TO PED-COD
+           IF ST-ERRO NOT = "00"
+             GO TO RECALC-RESTAURA.
+
+       RECALC-SOMA.
+           READ ARQVEN NEXT RECORD
+           IF ST-ERRO NOT = "00"
+             GO TO RECALC-GRAVA.
+           IF PED-COD NOT = WS-PEDCOD-SALVO
+             GO TO RECALC-GRAVA.
+           IF PED-STATUS NOT = 2
+             ADD PED-VALORITEM TO WS-VALORPEDIDO.
+           GO TO RECALC-SOMA.
+
+       RECALC-GRAVA.
+           MOVE WS-PEDCOD-SALVO TO PED-COD.
+           START ARQVEN KEY IS EQUAL TO PED-COD
+           IF ST-ERRO NOT = "00"
+             GO TO RECALC-RESTAURA.
+
+       RECALC-ATUALIZA.
+           READ ARQVEN NEXT RECORD
+           IF ST-ERRO NOT = "00"
+             GO TO RECALC-RESTAURA.
+           IF PED-COD NOT = WS-PEDCOD-SALVO
+             GO TO RECALC-RESTAURA.
+           MOVE WS-VALORPEDIDO TO PED-VALORTOTAL.
+           REWRITE REGVEN.
+           GO TO RECALC-ATUALIZA.
+
+      ****** RESTAURA O REGVEN DO ITEM CORRENTE (O LOOP ACIMA AVANCA ***********
+      ****** A LEITURA ATE O PRIMEIRO ITEM FORA DO PEDIDO RECALCULADO) ********
+
+       RECALC-RESTAURA.
+           MOVE WS-PEDCOD-SALVO  TO PED-COD.
+           MOVE WS-PEDITEM-SALVO TO PED-ITEM.
+           READ ARQVEN.
+       RECALC-TOTAL-FIM.
+           EXIT.
 
       *********** ROTINAS DE CONSULTA / ALTERAÇÃO / EXCLUSÃO ******************
 
@@ -702,6 +934,9 @@
                 ELSE
                   IF WS-OPCAO = "A"
                     MOVE 1 TO WS-SEL
+                    MOVE PED-TIPOPEDIDO TO WS-ALT-TIPO-ANT
+                    MOVE PED-COD-PRO    TO WS-ALT-PROD-ANT
+                    MOVE PED-QUANTIDADE TO WS-ALT-QTD-ANT
                     GO TO R3
                 ELSE
                   IF WS-OPCAO = "S"
@@ -709,10 +944,14 @@
                     GO TO ROT-FIM.
 
        EXC-OPC.
-           DISPLAY (19, 16) "Deseja EXCLUIR? (S/N) : ".
+           IF PED-STATUS = 2
+             MOVE "*** PEDIDO JA CANCELADO ***" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             GO TO R1.
+           DISPLAY (19, 16) "Deseja CANCELAR? (S/N) : ".
            ACCEPT (19, 41) WS-OPCAO
            IF WS-OPCAO = "N" OR "n"
-             MOVE "*** REGISTRO MANTIDO ***" TO MENS
+             MOVE "*** PEDIDO MANTIDO ***" TO MENS
              PERFORM ROT-MENS THRU ROT-MENS-FIM
              GO TO R1.
            IF WS-OPCAO NOT = "S" AND "s"
@@ -721,16 +960,56 @@
              GO TO EXC-OPC.
 
        EXC-DL1.
-           DELETE ARQVEN RECORD
-           IF ST-ERRO = "00" OR ST-ERRO = "02"
-             MOVE "*** REGISTRO CLIENTE EXCLUIDO ***" TO MENS
+           MOVE PED-COD TO WS-PEDCOD-SALVO
+           START ARQVEN KEY IS EQUAL TO PED-COD
+           IF ST-ERRO NOT = "00"
+             MOVE "ERRO NO CANCELAMENTO DO PEDIDO " TO MENS
              PERFORM ROT-MENS THRU ROT-MENS-FIM
-             GO TO R1.
-           MOVE "ERRO NA EXCLUSAO DO REGISTRO " TO MENS
+             GO TO ROT-FIM.
+
+       EXC-DL-LOOP.
+           READ ARQVEN NEXT RECORD
+           IF ST-ERRO NOT = "00"
+             GO TO EXC-DL-FIM.
+           IF PED-COD NOT = WS-PEDCOD-SALVO
+             GO TO EXC-DL-FIM.
+           IF PED-STATUS = 2
+             GO TO EXC-DL-LOOP.
+
+           PERFORM EXC-DL-CANCELA THRU EXC-DL-CANCELA-FIM
+           GO TO EXC-DL-LOOP.
+
+       EXC-DL-FIM.
+           MOVE WS-PEDCOD-SALVO TO PED-COD
+           PERFORM RECALC-TOTAL THRU RECALC-TOTAL-FIM
+           MOVE "CANCELAMENTO" TO LOG-OPERACAO
+           MOVE WS-PEDCOD-SALVO TO LOG-CHAVE
+           PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
+           MOVE "*** PEDIDO CANCELADO ***" TO MENS
            PERFORM ROT-MENS THRU ROT-MENS-FIM
-           GO TO ROT-FIM.
+           GO TO R1.
+
+      ****** CANCELAMENTO E ESTORNO DE ESTOQUE DE UM ITEM DO PEDIDO ***********
+
+       EXC-DL-CANCELA.
+           MOVE PED-COD-PRO TO PRO-CODIGO
+           READ ARQPRO
+           IF ST-ERRO NOT = "00"
+             MOVE "*** ERRO NA LEITURA ARQUIVO PRODUTO ***" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             GO TO EXC-DL-CANCELA-FIM.
+
+           PERFORM REVERTE-ESTOQUE THRU REVERTE-ESTOQUE-FIM
+           MOVE 2 TO PED-STATUS
+           REWRITE REGVEN.
+       EXC-DL-CANCELA-FIM.
+           EXIT.
 
        ALT-OPC.
+           IF PED-STATUS = 2
+             MOVE "*** PEDIDO CANCELADO - NAO PODE ALTERAR ***" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             GO TO R1.
            DISPLAY (19, 16) "Deseja ALTERAR? (S/N) : ".
            ACCEPT (19, 41) WS-OPCAO
            ACCEPT WS-ACT FROM ESCAPE KEY
@@ -746,8 +1025,21 @@
              GO TO ALT-OPC.
 
        ALT-RW1.
+           PERFORM ALT-REVERTE-ANT THRU ALT-REVERTE-ANT-FIM
+           PERFORM ALT-APLICA-NOVO THRU ALT-APLICA-NOVO-FIM
+
+           IF WS-ALT-ESTOQUE-OK NOT = 1
+             PERFORM ALT-DESFAZ-REVERTE THRU ALT-DESFAZ-REVERTE-FIM
+             MOVE "*** ESTOQUE INSUFICIENTE PARA VENDA ***" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             GO TO R6.
+
            REWRITE REGVEN
            IF ST-ERRO = "00" OR ST-ERRO = "02"
+             PERFORM RECALC-TOTAL THRU RECALC-TOTAL-FIM
+             MOVE "ALTERACAO" TO LOG-OPERACAO
+             MOVE PED-COD TO LOG-CHAVE
+             PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
              MOVE "*** REGISTRO ALTERADO ***" TO MENS
              PERFORM ROT-MENS THRU ROT-MENS-FIM
              GO TO R1.
@@ -756,25 +1048,221 @@
            PERFORM ROT-MENS THRU ROT-MENS-FIM
            GO TO ROT-FIM.
 
+      ****** ESTORNO DO ESTOQUE DO ITEM ORIGINAL (ANTES DA ALTERACAO) **********
+
+       ALT-REVERTE-ANT.
+           MOVE WS-ALT-PROD-ANT TO PRO-CODIGO
+           READ ARQPRO
+           IF ST-ERRO = "00"
+             IF WS-ALT-TIPO-ANT = 1
+               SUBTRACT WS-ALT-QTD-ANT FROM PRO-QTDESTOQUE
+             ELSE
+               ADD WS-ALT-QTD-ANT TO PRO-QTDESTOQUE
+             END-IF
+             REWRITE REGPRO
+           END-IF.
+       ALT-REVERTE-ANT-FIM.
+           EXIT.
+
+      ****** APLICACAO DO ESTOQUE DO ITEM ALTERADO (TIPO/PRODUTO/QTD NOVOS) ****
+
+       ALT-APLICA-NOVO.
+           MOVE 1 TO WS-ALT-ESTOQUE-OK
+           MOVE PED-COD-PRO TO PRO-CODIGO
+           READ ARQPRO
+           IF ST-ERRO = "00"
+             IF PED-TIPOPEDIDO = 2
+               IF PED-QUANTIDADE > PRO-QTDESTOQUE
+                 MOVE 0 TO WS-ALT-ESTOQUE-OK
+               END-IF
+             END-IF
+             IF WS-ALT-ESTOQUE-OK = 1
+               PERFORM ATU-ESTOQUE THRU ATU-ESTOQUE-FIM
+             END-IF
+           END-IF.
+       ALT-APLICA-NOVO-FIM.
+           EXIT.
+
+      ****** DESFAZ O ESTORNO ACIMA QUANDO O NOVO ITEM NAO COUBE NO ESTOQUE ****
+
+       ALT-DESFAZ-REVERTE.
+           MOVE WS-ALT-PROD-ANT TO PRO-CODIGO
+           READ ARQPRO
+           IF ST-ERRO = "00"
+             IF WS-ALT-TIPO-ANT = 1
+               ADD WS-ALT-QTD-ANT TO PRO-QTDESTOQUE
+             ELSE
+               SUBTRACT WS-ALT-QTD-ANT FROM PRO-QTDESTOQUE
+             END-IF
+             REWRITE REGPRO
+           END-IF.
+       ALT-DESFAZ-REVERTE-FIM.
+           EXIT.
+
+      ***** GRAVACAO DE TRILHA DE AUDITORIA (ARQLOG) ***************
+
+       GRAVA-LOG.
+           ACCEPT LOG-DATA FROM DATE YYYYMMDD
+           ACCEPT LOG-HORA FROM TIME
+           MOVE "SCE005" TO LOG-PROGRAMA
+           MOVE WS-OPERADOR TO LOG-OPERADOR
+           WRITE REGLOG
+           IF ST-ERRO4 NOT = "00"
+             MOVE "*** ERRO NA GRAVACAO DA AUDITORIA ***" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       GRAVA-LOG-FIM.
+           EXIT.
+
       ***************************************************************
 
        ROT-FIM.
-           CLOSE ARQVEN ARQCLI ARQFOR ARQPRO ARQCEP.
+           CLOSE ARQVEN ARQCLI ARQFOR ARQPRO ARQCEP ARQCTL ARQLOG.
            STOP RUN.
 
+      *************** GERACAO DO PROXIMO CODIGO DISPONIVEL ********************
+      *    CTL-CHAVE DEVE SER CARREGADA PELO CHAMADOR ANTES DO PERFORM.
+      *    RETORNA EM WS-PROX-CODIGO O CODIGO SUGERIDO E JA RESERVA O
+      *    PROXIMO NUMERO NO ARQUIVO DE CONTROLE.
+
+       GERA-PROXIMO-CODIGO.
+           READ ARQCTL
+           IF ST-ERRO3 = "23"
+             MOVE 1 TO WS-PROX-CODIGO
+             MOVE 2 TO CTL-PROXIMO
+             WRITE REGCTL
+           ELSE
+             MOVE CTL-PROXIMO TO WS-PROX-CODIGO
+             ADD 1 TO CTL-PROXIMO
+             REWRITE REGCTL.
+       GERA-PROXIMO-CODIGO-FIM.
+           EXIT.
+
+      *********** VALIDACAO DE DIGITO VERIFICADOR DE CPF/CNPJ *****************
+      *    WS-DOCNUM DEVE SER CARREGADO PELO CHAMADOR ANTES DO PERFORM.
+      *    RETORNA WS-DOC-VALIDO = 1 QUANDO O DIGITO VERIFICADOR CONFERE.
+
+       VALIDA-CPFCNPJ.
+           MOVE ZEROS TO WS-DOC-VALIDO.
+           IF WS-DOCNUM = ZEROS
+             GO TO VALIDA-CPFCNPJ-FIM.
+           IF WS-DOCNUM > 99999999999
+             GO TO VALIDA-CNPJ.
+
+       VALIDA-CPF.
+           MOVE WS-DOCDIG(4) TO WS-DOC-IGUAL.
+           IF WS-DOCDIG(5)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(6)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(7)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(8)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(9)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(10) = WS-DOC-IGUAL
+          AND WS-DOCDIG(11) = WS-DOC-IGUAL
+          AND WS-DOCDIG(12) = WS-DOC-IGUAL
+          AND WS-DOCDIG(13) = WS-DOC-IGUAL
+          AND WS-DOCDIG(14) = WS-DOC-IGUAL
+             GO TO VALIDA-CPFCNPJ-FIM.
+
+           MOVE ZEROS TO WS-DOC-SOMA.
+           MOVE 4 TO WS-DOC-IDX.
+       VALIDA-CPF-DV1.
+           COMPUTE WS-DOC-SOMA = WS-DOC-SOMA +
+                 (WS-DOCDIG(WS-DOC-IDX) * PESO-CPF(WS-DOC-IDX - 2))
+           ADD 1 TO WS-DOC-IDX
+           IF WS-DOC-IDX < 13
+             GO TO VALIDA-CPF-DV1.
+
+           DIVIDE WS-DOC-SOMA BY 11 GIVING WS-DOC-QUOC
+                                    REMAINDER WS-DOC-RESTO.
+           IF WS-DOC-RESTO < 2
+             MOVE 0 TO WS-DOC-DV1
+           ELSE
+             COMPUTE WS-DOC-DV1 = 11 - WS-DOC-RESTO.
+           IF WS-DOC-DV1 NOT = WS-DOCDIG(13)
+             GO TO VALIDA-CPFCNPJ-FIM.
+
+           MOVE ZEROS TO WS-DOC-SOMA.
+           MOVE 4 TO WS-DOC-IDX.
+       VALIDA-CPF-DV2.
+           COMPUTE WS-DOC-SOMA = WS-DOC-SOMA +
+                 (WS-DOCDIG(WS-DOC-IDX) * PESO-CPF(WS-DOC-IDX - 3))
+           ADD 1 TO WS-DOC-IDX
+           IF WS-DOC-IDX < 14
+             GO TO VALIDA-CPF-DV2.
+
+           DIVIDE WS-DOC-SOMA BY 11 GIVING WS-DOC-QUOC
+                                    REMAINDER WS-DOC-RESTO.
+           IF WS-DOC-RESTO < 2
+             MOVE 0 TO WS-DOC-DV2
+           ELSE
+             COMPUTE WS-DOC-DV2 = 11 - WS-DOC-RESTO.
+           IF WS-DOC-DV2 = WS-DOCDIG(14)
+             MOVE 1 TO WS-DOC-VALIDO.
+           GO TO VALIDA-CPFCNPJ-FIM.
+
+       VALIDA-CNPJ.
+           MOVE WS-DOCDIG(1) TO WS-DOC-IGUAL.
+           IF WS-DOCDIG(2)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(3)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(4)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(5)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(6)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(7)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(8)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(9)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(10) = WS-DOC-IGUAL
+          AND WS-DOCDIG(11) = WS-DOC-IGUAL
+          AND WS-DOCDIG(12) = WS-DOC-IGUAL
+          AND WS-DOCDIG(13) = WS-DOC-IGUAL
+          AND WS-DOCDIG(14) = WS-DOC-IGUAL
+             GO TO VALIDA-CPFCNPJ-FIM.
+
+           MOVE ZEROS TO WS-DOC-SOMA.
+           MOVE 1 TO WS-DOC-IDX.
+       VALIDA-CNPJ-DV1.
+           COMPUTE WS-DOC-SOMA = WS-DOC-SOMA +
+                 (WS-DOCDIG(WS-DOC-IDX) * PESO-CNPJ(WS-DOC-IDX + 1))
+           ADD 1 TO WS-DOC-IDX
+           IF WS-DOC-IDX < 13
+             GO TO VALIDA-CNPJ-DV1.
+
+           DIVIDE WS-DOC-SOMA BY 11 GIVING WS-DOC-QUOC
+                                    REMAINDER WS-DOC-RESTO.
+           IF WS-DOC-RESTO < 2
+             MOVE 0 TO WS-DOC-DV1
+           ELSE
+             COMPUTE WS-DOC-DV1 = 11 - WS-DOC-RESTO.
+           IF WS-DOC-DV1 NOT = WS-DOCDIG(13)
+             GO TO VALIDA-CPFCNPJ-FIM.
+
+           MOVE ZEROS TO WS-DOC-SOMA.
+           MOVE 1 TO WS-DOC-IDX.
+       VALIDA-CNPJ-DV2.
+           COMPUTE WS-DOC-SOMA = WS-DOC-SOMA +
+                 (WS-DOCDIG(WS-DOC-IDX) * PESO-CNPJ(WS-DOC-IDX))
+           ADD 1 TO WS-DOC-IDX
+           IF WS-DOC-IDX < 14
+             GO TO VALIDA-CNPJ-DV2.
+
+           DIVIDE WS-DOC-SOMA BY 11 GIVING WS-DOC-QUOC
+                                    REMAINDER WS-DOC-RESTO.
+           IF WS-DOC-RESTO < 2
+             MOVE 0 TO WS-DOC-DV2
+           ELSE
+             COMPUTE WS-DOC-DV2 = 11 - WS-DOC-RESTO.
+           IF WS-DOC-DV2 = WS-DOCDIG(14)
+             MOVE 1 TO WS-DOC-VALIDO.
+       VALIDA-CPFCNPJ-FIM.
+           EXIT.
+
       *********************** ROTINA DE MENSAGEM ********************
 
        ROT-MENS.
-           MOVE ZEROS TO WS-CONT.
        ROT-MENS1.
            DISPLAY (19, 16) MENS.
        ROT-MENS2.
-           ADD 1 TO WS-CONT
-           IF WS-CONT < 3000
-             GO TO ROT-MENS2
-           ELSE
-             MOVE SPACES TO MENS
-             DISPLAY (19, 16) MENS.
+           CALL "C$SLEEP" USING WS-DELAY
+           MOVE SPACES TO MENS
+           DISPLAY (19, 16) MENS.
        ROT-MENS-FIM.
              EXIT.
        FIM-ROT-TEMPO.
