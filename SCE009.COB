@@ -0,0 +1,407 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE009.
+      *************************************************************************
+      * INSTALLATION.       RELATORIO DE CONTAS A RECEBER E A PAGAR           *
+      * AUTHOR.             Wallace Martins Vieira                            *
+      * DATE-WRITTEN        00/00/0000                                        *
+      *************************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQVEN ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVE-PED
+                    ALTERNATE RECORD KEY IS PED-COD
+                                        WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PED-COD-PRO
+                                        WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PED-CLI-CPFCNPJ
+                                        WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PED-FOR-CPFCNPJ
+                                        WITH DUPLICATES
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQCLI ASSIGN TO DISK
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE  IS DYNAMIC
+                     RECORD KEY   IS CLI-CPFCNPJ
+                     ALTERNATE RECORD KEY IS CLI-CODIGO WITH DUPLICATES
+                     ALTERNATE RECORD KEY IS CLI-NOME WITH DUPLICATES
+                     FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQFOR ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS FOR-CODIGO
+                      ALTERNATE RECORD KEY IS FOR-CPFCNPJ
+                      ALTERNATE RECORD KEY IS FOR-NOME WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+
+           SELECT RELCXC ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+
+      *************************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARQVEN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQVEN.DAT".
+
+       COPY CPVEN.
+
+      *************************************************************************
+
+       FD ARQCLI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCLI.DAT".
+
+       COPY CPCLI.
+
+      *************************************************************************
+
+       FD ARQFOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFOR.DAT".
+
+       COPY CPFOR.
+
+      *************************************************************************
+
+       FD RELCXC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELCXC.DAT".
+
+       01 WS-LINREL                  PIC X(80).
+
+      *************************************************************************
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-ERRO                    PIC X(02) VALUE "00".
+       01 ST-ERRO2                   PIC X(02) VALUE "00".
+       01 MENS                       PIC X(50) VALUE SPACES.
+
+       01 WS-CHAVE-ANT                PIC 9(14) VALUE ZEROS.
+       01 WS-PRIMEIRO                 PIC 9(01) VALUE ZEROS.
+
+       01 WS-VLR-PESSOA               PIC 9(09) VALUE ZEROS.
+       01 WS-VLR-RECEBER-GER          PIC 9(09) VALUE ZEROS.
+       01 WS-VLR-PAGAR-GER            PIC 9(09) VALUE ZEROS.
+
+       01 WS-CABEC1.
+          05 FILLER                  PIC X(20) VALUE
+             "RELATORIO DE CONTAS ".
+          05 FILLER                  PIC X(20) VALUE
+             "A RECEBER E A PAGAR ".
+
+       01 WS-CABECREC.
+          05 FILLER                  PIC X(40) VALUE
+             "*** CONTAS A RECEBER (CLIENTES) ***    ".
+
+       01 WS-CABECPAG.
+          05 FILLER                  PIC X(40) VALUE
+             "*** CONTAS A PAGAR (FORNECEDORES) ***  ".
+
+       01 WS-CABEC2.
+          05 FILLER                  PIC X(16) VALUE "CPF/CNPJ        ".
+          05 FILLER                  PIC X(32) VALUE
+             "NOME                            ".
+          05 FILLER                  PIC X(09) VALUE "PEDIDO   ".
+          05 FILLER                  PIC X(16) VALUE "VALOR ITEM      ".
+
+       01 WS-LINPESSOA.
+          05 FILLER                  PIC X(14) VALUE SPACES.
+          05 WL-CPFCNPJ               PIC 9(14).
+          05 FILLER                   PIC X(02) VALUE SPACES.
+          05 WL-NOME                  PIC X(30).
+
+       01 WS-LINDET.
+          05 FILLER                  PIC X(02) VALUE SPACES.
+          05 FILLER                  PIC X(14) VALUE SPACES.
+          05 FILLER                  PIC X(32) VALUE SPACES.
+          05 WL-PEDIDO                PIC ZZZZZ9.
+          05 FILLER                   PIC X(03) VALUE SPACES.
+          05 WL-VALOR                 PIC Z.ZZZ.ZZ9,99.
+
+       01 WS-LINSUB.
+          05 FILLER                  PIC X(02) VALUE SPACES.
+          05 FILLER                  PIC X(25) VALUE
+             "TOTAL EM ABERTO........ :".
+          05 WL-SUBVALOR              PIC Z.ZZZ.ZZ9,99.
+
+       01 WS-LINTOT.
+          05 FILLER                  PIC X(02) VALUE SPACES.
+          05 WT-ROTULO                PIC X(30).
+          05 WT-VALOR                 PIC Z.ZZZ.ZZZ.ZZ9,99.
+
+      *************************************************************************
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+
+      ************************ ABERTURA DOS ARQUIVOS **************************
+
+       R0.
+           OPEN INPUT ARQVEN
+           IF ST-ERRO NOT = "00"
+             IF ST-ERRO = "30"
+               MOVE "*** ARQUIVO DE PEDIDOS NAO ENCONTRADO ***" TO MENS
+               DISPLAY MENS
+               GO TO ROT-FIM
+             ELSE
+               MOVE "ERRO NA ABERTURA DO ARQUIVO DE PEDIDOS" TO MENS
+               DISPLAY MENS
+               GO TO ROT-FIM.
+
+       R0A.
+           OPEN INPUT ARQCLI
+           IF ST-ERRO NOT = "00"
+             MOVE "ERRO NA ABERTURA DO ARQUIVO DE CLIENTES" TO MENS
+             DISPLAY MENS
+             GO TO ROT-FIM.
+
+       R0B.
+           OPEN INPUT ARQFOR
+           IF ST-ERRO NOT = "00"
+             MOVE "ERRO NA ABERTURA DO ARQUIVO DE FORNECEDORES" TO MENS
+             DISPLAY MENS
+             GO TO ROT-FIM.
+
+       R0C.
+           OPEN OUTPUT RELCXC
+           IF ST-ERRO2 NOT = "00"
+             MOVE "ERRO NA ABERTURA DO RELATORIO DE CONTAS" TO MENS
+             DISPLAY MENS
+             GO TO ROT-FIM.
+
+           MOVE WS-CABEC1 TO WS-LINREL
+           WRITE WS-LINREL
+           MOVE SPACES TO WS-LINREL
+           WRITE WS-LINREL.
+
+      ***************** CONTAS A RECEBER - POR CLIENTE ************************
+
+       R1-INICIO.
+           MOVE WS-CABECREC TO WS-LINREL
+           WRITE WS-LINREL
+           MOVE WS-CABEC2 TO WS-LINREL
+           WRITE WS-LINREL
+
+           MOVE ZEROS TO WS-CHAVE-ANT WS-PRIMEIRO
+
+           MOVE ZEROS TO PED-CLI-CPFCNPJ
+           START ARQVEN KEY IS NOT LESS THAN PED-CLI-CPFCNPJ
+           IF ST-ERRO NOT = "00"
+             GO TO R1-SEMCLIENTE.
+
+       R1-LOOP.
+           READ ARQVEN NEXT RECORD
+           IF ST-ERRO = "10"
+             GO TO R1-QUEBRA-FINAL.
+           IF ST-ERRO NOT = "00"
+             MOVE "ERRO NA LEITURA DO ARQUIVO DE PEDIDOS" TO MENS
+             DISPLAY MENS
+             GO TO R1-QUEBRA-FINAL.
+           IF PED-CLI-CPFCNPJ = ZEROS
+             GO TO R1-LOOP.
+           IF PED-TIPOPEDIDO NOT = 2 OR PED-STATUS = 2
+             GO TO R1-LOOP.
+
+           PERFORM R2-QUEBRA-CLI THRU R2-QUEBRA-CLI-FIM
+           PERFORM R3-DETALHE THRU R3-DETALHE-FIM
+           GO TO R1-LOOP.
+
+       R1-SEMCLIENTE.
+           MOVE SPACES TO WS-LINREL
+           MOVE "*** NENHUMA CONTA A RECEBER EM ABERTO ***" TO WS-LINREL
+           WRITE WS-LINREL
+           GO TO R4-INICIO.
+
+      ***************** QUEBRA DE CONTROLE POR CLIENTE ************************
+
+       R2-QUEBRA-CLI.
+           IF WS-PRIMEIRO = 0
+             MOVE 1 TO WS-PRIMEIRO
+             MOVE PED-CLI-CPFCNPJ TO WS-CHAVE-ANT
+             PERFORM R2A-CABEC-CLI THRU R2A-CABEC-CLI-FIM
+           ELSE
+             IF PED-CLI-CPFCNPJ NOT = WS-CHAVE-ANT
+               PERFORM R2B-SUBTOTAL THRU R2B-SUBTOTAL-FIM
+               MOVE PED-CLI-CPFCNPJ TO WS-CHAVE-ANT
+               PERFORM R2A-CABEC-CLI THRU R2A-CABEC-CLI-FIM.
+       R2-QUEBRA-CLI-FIM.
+           EXIT.
+
+       R2A-CABEC-CLI.
+           MOVE PED-CLI-CPFCNPJ TO CLI-CPFCNPJ
+           READ ARQCLI
+           IF ST-ERRO = "00"
+             MOVE CLI-NOME TO WL-NOME
+           ELSE
+             MOVE "*** CLIENTE NAO CADASTRADO ***" TO WL-NOME.
+           MOVE PED-CLI-CPFCNPJ TO WL-CPFCNPJ
+           MOVE WS-LINPESSOA TO WS-LINREL
+           WRITE WS-LINREL
+           MOVE ZEROS TO WS-VLR-PESSOA.
+       R2A-CABEC-CLI-FIM.
+           EXIT.
+
+       R2B-SUBTOTAL.
+           MOVE WS-VLR-PESSOA TO WL-SUBVALOR
+           MOVE WS-LINSUB TO WS-LINREL
+           WRITE WS-LINREL
+           MOVE SPACES TO WS-LINREL
+           WRITE WS-LINREL.
+       R2B-SUBTOTAL-FIM.
+           EXIT.
+
+      ***************** IMPRESSAO DA LINHA DE DETALHE **************************
+
+       R3-DETALHE.
+           MOVE PED-COD TO WL-PEDIDO
+           MOVE PED-VALORITEM TO WL-VALOR
+           MOVE WS-LINDET TO WS-LINREL
+           WRITE WS-LINREL
+           ADD PED-VALORITEM TO WS-VLR-PESSOA WS-VLR-RECEBER-GER.
+       R3-DETALHE-FIM.
+           EXIT.
+
+      ***************** CONTAS A PAGAR - POR FORNECEDOR ************************
+
+       R4-INICIO.
+           MOVE SPACES TO WS-LINREL
+           WRITE WS-LINREL
+           MOVE WS-CABECPAG TO WS-LINREL
+           WRITE WS-LINREL
+           MOVE WS-CABEC2 TO WS-LINREL
+           WRITE WS-LINREL
+
+           MOVE ZEROS TO WS-CHAVE-ANT WS-PRIMEIRO
+
+           MOVE ZEROS TO PED-FOR-CPFCNPJ
+           START ARQVEN KEY IS NOT LESS THAN PED-FOR-CPFCNPJ
+           IF ST-ERRO NOT = "00"
+             GO TO R4-SEMFORNEC.
+
+       R4-LOOP.
+           READ ARQVEN NEXT RECORD
+           IF ST-ERRO = "10"
+             GO TO R4-QUEBRA-FINAL.
+           IF ST-ERRO NOT = "00"
+             MOVE "ERRO NA LEITURA DO ARQUIVO DE PEDIDOS" TO MENS
+             DISPLAY MENS
+             GO TO R4-QUEBRA-FINAL.
+           IF PED-FOR-CPFCNPJ = ZEROS
+             GO TO R4-LOOP.
+           IF PED-TIPOPEDIDO NOT = 1 OR PED-STATUS = 2
+             GO TO R4-LOOP.
+
+           PERFORM R5-QUEBRA-FOR THRU R5-QUEBRA-FOR-FIM
+           PERFORM R6-DETALHE THRU R6-DETALHE-FIM
+           GO TO R4-LOOP.
+
+       R4-SEMFORNEC.
+           MOVE SPACES TO WS-LINREL
+           MOVE "*** NENHUMA CONTA A PAGAR EM ABERTO ***" TO WS-LINREL
+           WRITE WS-LINREL
+           GO TO R9-TOTAIS.
+
+      ***************** QUEBRA DE CONTROLE POR FORNECEDOR **********************
+
+       R5-QUEBRA-FOR.
+           IF WS-PRIMEIRO = 0
+             MOVE 1 TO WS-PRIMEIRO
+             MOVE PED-FOR-CPFCNPJ TO WS-CHAVE-ANT
+             PERFORM R5A-CABEC-FOR THRU R5A-CABEC-FOR-FIM
+           ELSE
+             IF PED-FOR-CPFCNPJ NOT = WS-CHAVE-ANT
+               PERFORM R5B-SUBTOTAL THRU R5B-SUBTOTAL-FIM
+               MOVE PED-FOR-CPFCNPJ TO WS-CHAVE-ANT
+               PERFORM R5A-CABEC-FOR THRU R5A-CABEC-FOR-FIM.
+       R5-QUEBRA-FOR-FIM.
+           EXIT.
+
+       R5A-CABEC-FOR.
+           MOVE PED-FOR-CPFCNPJ TO FOR-CPFCNPJ
+           READ ARQFOR KEY IS FOR-CPFCNPJ
+           IF ST-ERRO = "00"
+             MOVE FOR-NOME TO WL-NOME
+           ELSE
+             MOVE "*** FORNECEDOR NAO CADASTRADO ***" TO WL-NOME.
+           MOVE PED-FOR-CPFCNPJ TO WL-CPFCNPJ
+           MOVE WS-LINPESSOA TO WS-LINREL
+           WRITE WS-LINREL
+           MOVE ZEROS TO WS-VLR-PESSOA.
+       R5A-CABEC-FOR-FIM.
+           EXIT.
+
+       R5B-SUBTOTAL.
+           MOVE WS-VLR-PESSOA TO WL-SUBVALOR
+           MOVE WS-LINSUB TO WS-LINREL
+           WRITE WS-LINREL
+           MOVE SPACES TO WS-LINREL
+           WRITE WS-LINREL.
+       R5B-SUBTOTAL-FIM.
+           EXIT.
+
+      ***************** IMPRESSAO DA LINHA DE DETALHE **************************
+
+       R6-DETALHE.
+           MOVE PED-COD TO WL-PEDIDO
+           MOVE PED-VALORITEM TO WL-VALOR
+           MOVE WS-LINDET TO WS-LINREL
+           WRITE WS-LINREL
+           ADD PED-VALORITEM TO WS-VLR-PESSOA WS-VLR-PAGAR-GER.
+       R6-DETALHE-FIM.
+           EXIT.
+
+      ***************** QUEBRAS FINAIS E TOTAIS GERAIS *************************
+
+       R1-QUEBRA-FINAL.
+           IF WS-PRIMEIRO = 1
+             PERFORM R2B-SUBTOTAL THRU R2B-SUBTOTAL-FIM.
+           GO TO R4-INICIO.
+
+       R4-QUEBRA-FINAL.
+           IF WS-PRIMEIRO = 1
+             PERFORM R5B-SUBTOTAL THRU R5B-SUBTOTAL-FIM.
+           GO TO R9-TOTAIS.
+
+       R9-TOTAIS.
+           MOVE SPACES TO WS-LINTOT
+           MOVE "TOTAL GERAL A RECEBER :" TO WT-ROTULO
+           MOVE WS-VLR-RECEBER-GER TO WT-VALOR
+           MOVE WS-LINTOT TO WS-LINREL
+           WRITE WS-LINREL
+
+           MOVE SPACES TO WS-LINTOT
+           MOVE "TOTAL GERAL A PAGAR   :" TO WT-ROTULO
+           MOVE WS-VLR-PAGAR-GER TO WT-VALOR
+           MOVE WS-LINTOT TO WS-LINREL
+           WRITE WS-LINREL.
+
+       R9-FECHA.
+           CLOSE ARQVEN ARQCLI ARQFOR RELCXC.
+           DISPLAY "*** RELATORIO RELCXC.DAT GERADO ***".
+
+      ***************************************************************
+
+       ROT-FIM.
+           STOP RUN.
+
+      ***************************** STATUS ************************************
+
+      *    00 = OPERAÇÃO REALIZADA COM SUCESSO
+      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
+      *    23 = REGISTRO NÃO ENCONTRADO
+      *    30 = ARQUIVO NÃO ENCONTRADO
+
+      *************************************************************************
