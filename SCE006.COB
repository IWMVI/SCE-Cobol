@@ -0,0 +1,281 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE006.
+      *************************************************************************
+      * INSTALLATION.       RELATORIO DE VENDAS E COMPRAS                     *
+      * AUTHOR.             Wallace Martins Vieira                            *
+      * DATE-WRITTEN        00/00/0000                                        *
+      *************************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQVEN ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVE-PED
+                    ALTERNATE RECORD KEY IS PED-COD
+                                        WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PED-COD-PRO
+                                        WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PED-CLI-CPFCNPJ
+                                        WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PED-FOR-CPFCNPJ
+                                        WITH DUPLICATES
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT RELVEN ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+
+      *************************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARQVEN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQVEN.DAT".
+
+       COPY CPVEN.
+
+      *************************************************************************
+
+       FD RELVEN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELVEN.DAT".
+
+       01 WS-LINREL                  PIC X(80).
+
+      *************************************************************************
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-ERRO                    PIC X(02) VALUE "00".
+       01 ST-ERRO2                   PIC X(02) VALUE "00".
+       01 MENS                       PIC X(50) VALUE SPACES.
+
+       01 WS-PROD-ANT                PIC 9(09) VALUE ZEROS.
+       01 WS-PRIMEIRO                PIC 9(01) VALUE ZEROS.
+
+       01 WS-QTD-COMPRA              PIC 9(07) VALUE ZEROS.
+       01 WS-VLR-COMPRA              PIC 9(09) VALUE ZEROS.
+       01 WS-QTD-VENDA               PIC 9(07) VALUE ZEROS.
+       01 WS-VLR-VENDA               PIC 9(09) VALUE ZEROS.
+
+       01 WS-QTD-COMPRA-GER          PIC 9(07) VALUE ZEROS.
+       01 WS-VLR-COMPRA-GER          PIC 9(09) VALUE ZEROS.
+       01 WS-QTD-VENDA-GER           PIC 9(07) VALUE ZEROS.
+       01 WS-VLR-VENDA-GER           PIC 9(09) VALUE ZEROS.
+
+       01 WS-CABEC1.
+          05 FILLER                  PIC X(20) VALUE
+             "RELATORIO DE VENDAS ".
+          05 FILLER                  PIC X(18) VALUE
+             "E COMPRAS - ARQVEN".
+
+       01 WS-CABEC2.
+          05 FILLER                  PIC X(09) VALUE "PRODUTO  ".
+          05 FILLER                  PIC X(08) VALUE "TIPO    ".
+          05 FILLER                  PIC X(12) VALUE "QUANTIDADE  ".
+          05 FILLER                  PIC X(16) VALUE "VALOR ITEM      ".
+          05 FILLER                  PIC X(10) VALUE "SITUACAO  ".
+
+       01 WS-LINDET.
+          05 FILLER                  PIC X(02) VALUE SPACES.
+          05 WL-PROD                 PIC ZZZZZZZZ9.
+          05 FILLER                  PIC X(03) VALUE SPACES.
+          05 WL-TIPO                 PIC X(08).
+          05 FILLER                  PIC X(02) VALUE SPACES.
+          05 WL-QTD                  PIC ZZZ.ZZ9.
+          05 FILLER                  PIC X(03) VALUE SPACES.
+          05 WL-VALOR                PIC Z.ZZZ.ZZ9,99.
+          05 FILLER                  PIC X(02) VALUE SPACES.
+          05 WL-STATUS               PIC X(09).
+
+       01 WS-LINSUB.
+          05 FILLER                  PIC X(11) VALUE SPACES.
+          05 FILLER                  PIC X(18) VALUE
+             "SUBTOTAL PRODUTO :".
+          05 WL-SUBPROD               PIC ZZZZZZZZ9.
+          05 FILLER                   PIC X(02) VALUE SPACES.
+          05 WL-SUBROTULO              PIC X(10).
+          05 WL-SUBQTD                 PIC ZZZ.ZZ9.
+          05 FILLER                   PIC X(10) VALUE "  VALOR : ".
+          05 WL-SUBVALOR               PIC Z.ZZZ.ZZZ.ZZ9,99.
+
+       01 WS-LINTOT.
+          05 FILLER                  PIC X(22) VALUE SPACES.
+          05 WT-ROTULO                PIC X(24).
+          05 WT-QTD                   PIC ZZZ.ZZ9.
+          05 FILLER                   PIC X(10) VALUE "  VALOR : ".
+          05 WT-VALOR                 PIC Z.ZZZ.ZZZ.ZZ9,99.
+
+      *************************************************************************
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+
+      ************************ ABERTURA ARQUIVO *******************************
+
+       R0.
+           OPEN INPUT ARQVEN
+           IF ST-ERRO NOT = "00"
+             IF ST-ERRO = "30"
+               MOVE "*** ARQUIVO DE PEDIDOS NAO ENCONTRADO ***" TO MENS
+               DISPLAY MENS
+               GO TO ROT-FIM
+             ELSE
+               MOVE "ERRO NA ABERTURA DO ARQUIVO DE PEDIDOS" TO MENS
+               DISPLAY MENS
+               GO TO ROT-FIM.
+
+       R0A.
+           OPEN OUTPUT RELVEN
+           IF ST-ERRO2 NOT = "00"
+             MOVE "ERRO NA ABERTURA DO RELATORIO DE VENDAS" TO MENS
+             DISPLAY MENS
+             GO TO ROT-FIM.
+
+           MOVE WS-CABEC1 TO WS-LINREL
+           WRITE WS-LINREL
+           MOVE SPACES TO WS-LINREL
+           WRITE WS-LINREL
+           MOVE WS-CABEC2 TO WS-LINREL
+           WRITE WS-LINREL.
+
+      ******************** LEITURA SEQUENCIAL POR PRODUTO **********************
+
+       R1.
+           MOVE ZEROS TO PED-COD-PRO
+           START ARQVEN KEY IS NOT LESS THAN PED-COD-PRO
+           IF ST-ERRO NOT = "00"
+             MOVE "*** NAO HA PEDIDOS CADASTRADOS ***" TO MENS
+             DISPLAY MENS
+             GO TO R9-FECHA.
+
+       R2.
+           READ ARQVEN NEXT RECORD
+           IF ST-ERRO = "10"
+             GO TO R9-QUEBRA-FINAL.
+           IF ST-ERRO NOT = "00"
+             MOVE "ERRO NA LEITURA DO ARQUIVO DE PEDIDOS" TO MENS
+             DISPLAY MENS
+             GO TO R9-FECHA.
+
+           PERFORM R3-QUEBRA THRU R3-QUEBRA-FIM
+           PERFORM R4-ACUMULA THRU R4-ACUMULA-FIM
+           PERFORM R5-DETALHE THRU R5-DETALHE-FIM
+           GO TO R2.
+
+      ***************** CONTROLE DE QUEBRA POR PRODUTO *************************
+
+       R3-QUEBRA.
+           IF WS-PRIMEIRO = 0
+             MOVE 1 TO WS-PRIMEIRO
+             MOVE PED-COD-PRO TO WS-PROD-ANT
+           ELSE
+             IF PED-COD-PRO NOT = WS-PROD-ANT
+               PERFORM R6-SUBTOTAL THRU R6-SUBTOTAL-FIM
+               MOVE PED-COD-PRO TO WS-PROD-ANT.
+       R3-QUEBRA-FIM.
+           EXIT.
+
+      ***************** ACUMULO DE QUANTIDADE E VALOR ***************************
+
+       R4-ACUMULA.
+           IF PED-STATUS NOT = 2
+             IF PED-TIPOPEDIDO = 1
+               ADD PED-QUANTIDADE  TO WS-QTD-COMPRA  WS-QTD-COMPRA-GER
+               ADD PED-VALORITEM   TO WS-VLR-COMPRA  WS-VLR-COMPRA-GER
+             ELSE
+               ADD PED-QUANTIDADE  TO WS-QTD-VENDA   WS-QTD-VENDA-GER
+               ADD PED-VALORITEM   TO WS-VLR-VENDA   WS-VLR-VENDA-GER.
+       R4-ACUMULA-FIM.
+           EXIT.
+
+      ***************** IMPRESSAO DA LINHA DE DETALHE ***************************
+
+       R5-DETALHE.
+           MOVE PED-COD-PRO TO WL-PROD
+           IF PED-TIPOPEDIDO = 1
+             MOVE "COMPRA" TO WL-TIPO
+           ELSE
+             MOVE "VENDA" TO WL-TIPO.
+           MOVE PED-QUANTIDADE TO WL-QTD
+           MOVE PED-VALORITEM TO WL-VALOR
+           IF PED-STATUS = 2
+             MOVE "CANCELADO" TO WL-STATUS
+           ELSE
+             MOVE "ATIVO" TO WL-STATUS.
+           MOVE WS-LINDET TO WS-LINREL
+           WRITE WS-LINREL.
+       R5-DETALHE-FIM.
+           EXIT.
+
+      ***************** IMPRESSAO DO SUBTOTAL DO PRODUTO ************************
+
+       R6-SUBTOTAL.
+           MOVE WS-PROD-ANT TO WL-SUBPROD
+           MOVE "COMPRAS   " TO WL-SUBROTULO
+           MOVE WS-QTD-COMPRA TO WL-SUBQTD
+           MOVE WS-VLR-COMPRA TO WL-SUBVALOR
+           MOVE WS-LINSUB TO WS-LINREL
+           WRITE WS-LINREL
+
+           MOVE ZEROS TO WL-SUBPROD
+           MOVE "VENDAS    " TO WL-SUBROTULO
+           MOVE WS-QTD-VENDA TO WL-SUBQTD
+           MOVE WS-VLR-VENDA TO WL-SUBVALOR
+           MOVE WS-LINSUB TO WS-LINREL
+           WRITE WS-LINREL
+
+           MOVE SPACES TO WS-LINREL
+           WRITE WS-LINREL
+           MOVE ZEROS TO WS-QTD-COMPRA WS-VLR-COMPRA
+                         WS-QTD-VENDA  WS-VLR-VENDA.
+       R6-SUBTOTAL-FIM.
+           EXIT.
+
+      ***************** QUEBRA FINAL E TOTAIS GERAIS ****************************
+
+       R9-QUEBRA-FINAL.
+           IF WS-PRIMEIRO = 1
+             PERFORM R6-SUBTOTAL THRU R6-SUBTOTAL-FIM.
+
+           MOVE SPACES TO WS-LINREL
+           WRITE WS-LINREL
+
+           MOVE SPACES TO WS-LINTOT
+           MOVE "TOTAL GERAL DE COMPRAS :" TO WT-ROTULO
+           MOVE WS-QTD-COMPRA-GER TO WT-QTD
+           MOVE WS-VLR-COMPRA-GER TO WT-VALOR
+           MOVE WS-LINTOT TO WS-LINREL
+           WRITE WS-LINREL
+
+           MOVE SPACES TO WS-LINTOT
+           MOVE "TOTAL GERAL DE VENDAS   :" TO WT-ROTULO
+           MOVE WS-QTD-VENDA-GER TO WT-QTD
+           MOVE WS-VLR-VENDA-GER TO WT-VALOR
+           MOVE WS-LINTOT TO WS-LINREL
+           WRITE WS-LINREL.
+
+       R9-FECHA.
+           CLOSE ARQVEN RELVEN.
+           DISPLAY "*** RELATORIO RELVEN.DAT GERADO ***".
+
+      ***************************************************************
+
+       ROT-FIM.
+           STOP RUN.
+
+      ***************************** STATUS ************************************
+
+      *    00 = OPERAÇÃO REALIZADA COM SUCESSO
+      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
+      *    23 = REGISTRO NÃO ENCONTRADO
+      *    30 = ARQUIVO NÃO ENCONTRADO
+
+      *************************************************************************
