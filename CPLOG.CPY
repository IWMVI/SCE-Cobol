@@ -0,0 +1,13 @@
+      *************************************************************************
+      * CPLOG.CPY - LAYOUT DO REGISTRO DE TRILHA DE AUDITORIA (ARQLOG.DAT)    *
+      *             UM REGISTRO POR INCLUSAO/ALTERACAO/EXCLUSAO NOS          *
+      *             CADASTROS - ARQUIVO SEQUENCIAL, SOMENTE ACRESCIMO        *
+      * USADO POR. SCE002, SCE004, SCE005                                    *
+      *************************************************************************
+       01 REGLOG.
+          03 LOG-DATA                PIC 9(08).
+          03 LOG-HORA                PIC 9(08).
+          03 LOG-PROGRAMA            PIC X(08).
+          03 LOG-OPERACAO            PIC X(12).
+          03 LOG-CHAVE               PIC X(20).
+          03 LOG-OPERADOR            PIC X(20).
