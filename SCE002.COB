@@ -15,7 +15,8 @@
            SELECT ARQCLI ASSIGN TO DISK
                       ORGANIZATION IS INDEXED
                       ACCESS MODE  IS DYNAMIC
-                      RECORD KEY   IS CLI-CPF
+                      RECORD KEY   IS CLI-CPFCNPJ
+                      ALTERNATE RECORD KEY IS CLI-CODIGO WITH DUPLICATES
                       ALTERNATE RECORD KEY IS CLI-NOME WITH DUPLICATES
                       FILE STATUS  IS ST-ERRO.
 
@@ -26,6 +27,16 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS CEP-LOGRA WITH DUPLICATES.
 
+           SELECT ARQCTL ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CTL-CHAVE
+                    FILE STATUS  IS ST-ERRO3.
+
+           SELECT ARQLOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO4.
+
       *************************************************************************
 
        DATA DIVISION.
@@ -34,21 +45,7 @@
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "ARQCLI.DAT".
 
-       01 REGCLI.
-        03 CHAVE1.
-         05 CLI-CPF                PIC 9(14).
-        03 CLI-CEP                 PIC 9(08).
-        03 CLI-TELEFONE            PIC 9(11).
-        03 CLI-NOME                PIC X(30).
-        03 CLI-APELIDO             PIC X(30).
-        03 CLI-LOGRADOURO          PIC X(24).
-        03 CLI-NUMERO              PIC X(04).
-        03 CLI-COMPLEMENTO         PIC X(24).
-        03 CLI-BAIRRO              PIC X(40).
-        03 CLI-CIDADE              PIC X(24).
-        03 CLI-ESTADO              PIC X(02).
-        03 CLI-EMAIL               PIC X(33).
-        03 CLI-CONTATO             PIC X(32).
+           COPY CPCLI.
 
       *************************************************************************
 
@@ -56,12 +53,23 @@
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "ARQCEP.DAT".
 
-       01 REGCEP.
-        03 CEP-NUMCEP        PIC 9(08).
-        03 CEP-LOGRA         PIC X(30).
-        03 CEP-BAIRRO        PIC X(20).
-        03 CEP-CIDADE        PIC X(20).
-        03 CEP-UF            PIC X(02).
+           COPY CPCEP.
+
+      *************************************************************************
+
+       FD ARQCTL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCTL.DAT".
+
+           COPY CPCTL.
+
+      *************************************************************************
+
+       FD ARQLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQLOG.DAT".
+
+           COPY CPLOG.
 
       *************************************************************************
 
@@ -69,10 +77,15 @@
 
        01 WS-OPCAO                   PIC X(01) VALUE SPACES.
        01 ST-ERRO                    PIC X(02) VALUE "00".
+       01 ST-ERRO3                   PIC X(02) VALUE "00".
+       01 ST-ERRO4                   PIC X(02) VALUE "00".
+       01 WS-PROX-CODIGO             PIC 9(06) VALUE ZEROS.
+       01 WS-ENVNOME                 PIC X(20) VALUE "USER".
+       01 WS-OPERADOR                PIC X(20) VALUE SPACES.
        01 DCLI-ESTADO                PIC X(15) VALUE SPACES.
        01 DCLI-TIPOCLIENTE           PIC X(20) VALUE SPACES.
        01 MENS                       PIC X(60) VALUE SPACES.
-       01 WS-CONT                    PIC 9(06) VALUE ZEROS.
+       01 WS-DELAY                   PIC 9(04) COMP VALUE 1.
        01 WS-ACT                     PIC 9(02) VALUE ZEROS.
        01 WS-SEL                     PIC 9(01) VALUE ZEROS.
 
@@ -114,6 +127,51 @@
 
        01 IND         PIC 9(02) VALUE ZEROS.
 
+      *********** VALIDACAO DE DIGITO VERIFICADOR DE CPF/CNPJ *****************
+
+       01 WS-DOC-VALIDO              PIC 9(01) VALUE ZEROS.
+       01 WS-DOCNUM                  PIC 9(14) VALUE ZEROS.
+       01 WS-DOCNUM-R REDEFINES WS-DOCNUM.
+          03 WS-DOCDIG               PIC 9(01) OCCURS 14 TIMES.
+       01 WS-DOC-SOMA                PIC 9(04) VALUE ZEROS.
+       01 WS-DOC-QUOC                PIC 9(04) VALUE ZEROS.
+       01 WS-DOC-RESTO               PIC 9(02) VALUE ZEROS.
+       01 WS-DOC-DV1                 PIC 9(01) VALUE ZEROS.
+       01 WS-DOC-DV2                 PIC 9(01) VALUE ZEROS.
+       01 WS-DOC-IDX                 PIC 9(02) VALUE ZEROS.
+       01 WS-DOC-IGUAL                PIC 9(01) VALUE ZEROS.
+
+       01 TBUF-PESO-CPF.
+        03 FILLER     PIC 9(02) VALUE 11.
+        03 FILLER     PIC 9(02) VALUE 10.
+        03 FILLER     PIC 9(02) VALUE 09.
+        03 FILLER     PIC 9(02) VALUE 08.
+        03 FILLER     PIC 9(02) VALUE 07.
+        03 FILLER     PIC 9(02) VALUE 06.
+        03 FILLER     PIC 9(02) VALUE 05.
+        03 FILLER     PIC 9(02) VALUE 04.
+        03 FILLER     PIC 9(02) VALUE 03.
+        03 FILLER     PIC 9(02) VALUE 02.
+       01 TBUF-PESO-CPF-R REDEFINES TBUF-PESO-CPF.
+        03 PESO-CPF   PIC 9(02) OCCURS 10 TIMES.
+
+       01 TBUF-PESO-CNPJ.
+        03 FILLER     PIC 9(02) VALUE 06.
+        03 FILLER     PIC 9(02) VALUE 05.
+        03 FILLER     PIC 9(02) VALUE 04.
+        03 FILLER     PIC 9(02) VALUE 03.
+        03 FILLER     PIC 9(02) VALUE 02.
+        03 FILLER     PIC 9(02) VALUE 09.
+        03 FILLER     PIC 9(02) VALUE 08.
+        03 FILLER     PIC 9(02) VALUE 07.
+        03 FILLER     PIC 9(02) VALUE 06.
+        03 FILLER     PIC 9(02) VALUE 05.
+        03 FILLER     PIC 9(02) VALUE 04.
+        03 FILLER     PIC 9(02) VALUE 03.
+        03 FILLER     PIC 9(02) VALUE 02.
+       01 TBUF-PESO-CNPJ-R REDEFINES TBUF-PESO-CNPJ.
+        03 PESO-CNPJ  PIC 9(02) OCCURS 13 TIMES.
+
 
       *************************************************************************
 
@@ -171,7 +229,7 @@
                VALUE  "========================================".
            05  TCLI-CPF
                LINE 05  COLUMN 18  PIC 9(14)
-               USING  CLI-CPF.
+               USING  CLI-CPFCNPJ.
            05  TCLI-NOME
                LINE 05  COLUMN 42  PIC X(30)
                USING  CLI-NOME.
@@ -248,21 +306,71 @@
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO ROT-FIM.
 
+       R0B.
+           OPEN I-O ARQCTL
+           IF ST-ERRO3 NOT = "00"
+             IF ST-ERRO3 = "30"
+               OPEN OUTPUT ARQCTL
+               CLOSE ARQCTL
+               OPEN I-O ARQCTL
+             ELSE
+               MOVE "ERRO NA ABERTURA DO ARQUIVO DE CONTROLE " TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+
+       R0B1.
+           OPEN EXTEND ARQLOG
+           IF ST-ERRO4 NOT = "00"
+             IF ST-ERRO4 = "30" OR ST-ERRO4 = "35"
+               OPEN OUTPUT ARQLOG
+               CLOSE ARQLOG
+               OPEN EXTEND ARQLOG
+             ELSE
+               MOVE "ERRO NA ABERTURA DO ARQUIVO DE AUDITORIA " TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+
+           DISPLAY WS-ENVNOME UPON ENVIRONMENT-NAME
+           ACCEPT WS-OPERADOR FROM ENVIRONMENT-VALUE
+           IF WS-OPERADOR = SPACES
+             MOVE "DESCONHECIDO" TO WS-OPERADOR.
+
       ******************** INCICIALIZAÇÃO VARIÁVEIS ***************************
 
-       R0B.
-           MOVE SPACES TO CLI-NOME CLI-APELIDO CLI-LOGRADOURO
-                          CLI-COMPLEMENTO CLI-BAIRRO
-                          CLI-CIDADE CLI-ESTADO CLI-EMAIL 
+       R0C.
+           MOVE SPACES TO CLI-TIPOCLIENTE CLI-NOME CLI-APELIDO
+                          CLI-LOGRADOURO CLI-COMPLEMENTO CLI-BAIRRO
+                          CLI-CIDADE CLI-ESTADO CLI-EMAIL
                           CLI-CONTATO
 
             MOVE SPACES TO CEP-LOGRA CEP-BAIRRO CEP-CIDADE CEP-UF
-            MOVE ZEROS  TO CLI-CPF CLI-CEP CLI-TELEFONE CLI-NUMERO.
+            MOVE ZEROS  TO CLI-CODIGO CLI-CPFCNPJ CLI-CEP CLI-TELEFONE
+                           CLI-NUMERO.
 
       ********************** VISUALIZAÇÃO DA TELA *****************************
 
            DISPLAY TELAPRINCIPAL.
 
+      ******************** ESCOLHA DA FORMA DE BUSCA **************************
+
+       R1-OPC.
+           DISPLAY (22, 14)
+           "C = BUSCAR POR CPF/CNPJ | N = BUSCAR POR NOME :"
+           ACCEPT (22, 63) WS-OPCAO
+           ACCEPT WS-ACT FROM ESCAPE KEY
+           IF WS-ACT = 01
+             CLOSE ARQCLI
+             STOP RUN.
+           MOVE SPACES TO MENS
+           DISPLAY (20, 18) MENS
+           IF WS-OPCAO = "N" OR "n"
+             GO TO R1-BUSCA-NOME.
+           IF WS-OPCAO NOT = SPACES AND WS-OPCAO NOT = "C"
+           AND WS-OPCAO NOT = "c"
+             MOVE "*** DIGITE C = CPF/CNPJ OU N = NOME ***" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             GO TO R1-OPC.
+
       ************************ ENTRADA DE DADOS *******************************
 
        R1.
@@ -271,11 +379,18 @@
            IF WS-ACT = 01
             CLOSE ARQCLI
             STOP RUN.
-           IF CLI-CPF = SPACES
+           IF CLI-CPFCNPJ = SPACES
              MOVE "*** CPF NAO PODE FICAR EM BRANCO ***" TO MENS
              PERFORM ROT-MENS THRU ROT-MENS-FIM
              GO TO R1.
 
+           MOVE CLI-CPFCNPJ TO WS-DOCNUM
+           PERFORM VALIDA-CPFCNPJ THRU VALIDA-CPFCNPJ-FIM
+           IF WS-DOC-VALIDO NOT = 1
+             MOVE "*** CPF/CNPJ INVALIDO ***" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             GO TO R1.
+
        LER-ARQCLI.
            READ ARQCLI
            IF ST-ERRO NOT = "23"
@@ -293,6 +408,51 @@
                MOVE "*** CLIENTE NAO CADASTRAD0 ***" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM.
 
+      ******************** BUSCA DE CLIENTE POR NOME **************************
+
+       R1-BUSCA-NOME.
+           MOVE SPACES TO CLI-NOME
+           DISPLAY TELAPRINCIPAL
+           ACCEPT TCLI-NOME.
+           ACCEPT WS-ACT FROM ESCAPE KEY
+           IF WS-ACT = 01
+             GO TO R1-OPC.
+           IF CLI-NOME = SPACES
+             MOVE "*** NOME NAO PODE FICAR EM BRANCO ***" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             GO TO R1-BUSCA-NOME.
+
+           START ARQCLI KEY IS NOT LESS THAN CLI-NOME
+           IF ST-ERRO NOT = "00"
+             MOVE "*** NENHUM CLIENTE COM ESSE NOME ***" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             GO TO R1-OPC.
+
+       R1-BUSCA-LOOP.
+           READ ARQCLI NEXT RECORD
+           IF ST-ERRO = "10"
+             MOVE "*** FIM DA LISTA DE CLIENTES ***" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             GO TO R1-OPC.
+           IF ST-ERRO NOT = "00" AND ST-ERRO NOT = "02"
+             MOVE "*** ERRO NA LEITURA ARQUIVO DE CLIENTES ***" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             GO TO ROT-FIM.
+
+           DISPLAY TELAPRINCIPAL
+           PERFORM R4A THRU R4B
+
+           DISPLAY (22, 14)
+           "N = PROXIMO | S = SELECIONAR | X = SAIR :"
+           ACCEPT (22, 57) WS-OPCAO
+           IF WS-OPCAO = "S" OR "s"
+             MOVE "*** CLIENTE CADASTRAD0 ***" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             GO TO ACE-001.
+           IF WS-OPCAO = "X" OR "x"
+             GO TO R1-OPC.
+           GO TO R1-BUSCA-LOOP.
+
        R2.
            ACCEPT TCLI-NOME.
            ACCEPT WS-ACT FROM ESCAPE KEY
@@ -426,8 +586,15 @@
              GO TO INC-OPC.
 
        INC-WR1.
+           MOVE "CLIENTE   " TO CTL-CHAVE
+           PERFORM GERA-PROXIMO-CODIGO THRU GERA-PROXIMO-CODIGO-FIM
+           MOVE WS-PROX-CODIGO TO CLI-CODIGO.
+
            WRITE REGCLI
            IF ST-ERRO = "00" OR ST-ERRO = "02"
+             MOVE "INCLUSAO" TO LOG-OPERACAO
+             MOVE CLI-CPFCNPJ TO LOG-CHAVE
+             PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
              MOVE "*** DADOS GRAVADOS *** " TO MENS
              PERFORM ROT-MENS THRU ROT-MENS-FIM
              GO TO R1.
@@ -477,8 +644,11 @@
              GO TO EXC-OPC.
 
        EXC-DL1.
+           MOVE "EXCLUSAO" TO LOG-OPERACAO
+           MOVE CLI-CPFCNPJ TO LOG-CHAVE
            DELETE ARQCLI RECORD
            IF ST-ERRO = "00" OR ST-ERRO = "02"
+             PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
              MOVE "*** REGISTRO CLIENTE EXCLUIDO ***" TO MENS
              PERFORM ROT-MENS THRU ROT-MENS-FIM
              GO TO R1.
@@ -504,6 +674,9 @@
        ALT-RW1.
            REWRITE REGCLI
            IF ST-ERRO = "00" OR ST-ERRO = "02"
+             MOVE "ALTERACAO" TO LOG-OPERACAO
+             MOVE CLI-CPFCNPJ TO LOG-CHAVE
+             PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
              MOVE "*** REGISTRO ALTERADO ***" TO MENS
              PERFORM ROT-MENS THRU ROT-MENS-FIM
              GO TO R1.
@@ -515,22 +688,169 @@
       ***************************************************************
 
        ROT-FIM.
-           CLOSE ARQCLI ARQCEP.
+           CLOSE ARQCLI ARQCEP ARQCTL ARQLOG.
            STOP RUN.
 
+      *************** GRAVACAO DE TRILHA DE AUDITORIA *************************
+      *    LOG-OPERACAO E LOG-CHAVE DEVEM SER CARREGADOS PELO CHAMADOR
+      *    ANTES DO PERFORM.
+
+       GRAVA-LOG.
+           ACCEPT LOG-DATA FROM DATE YYYYMMDD
+           ACCEPT LOG-HORA FROM TIME
+           MOVE "SCE002" TO LOG-PROGRAMA
+           MOVE WS-OPERADOR TO LOG-OPERADOR
+           WRITE REGLOG
+           IF ST-ERRO4 NOT = "00"
+             MOVE "*** ERRO NA GRAVACAO DA AUDITORIA ***" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       GRAVA-LOG-FIM.
+           EXIT.
+
+      *************** GERACAO DO PROXIMO CODIGO DISPONIVEL ********************
+      *    CTL-CHAVE DEVE SER CARREGADA PELO CHAMADOR ANTES DO PERFORM.
+      *    RETORNA EM WS-PROX-CODIGO O CODIGO SUGERIDO E JA RESERVA O
+      *    PROXIMO NUMERO NO ARQUIVO DE CONTROLE.
+
+       GERA-PROXIMO-CODIGO.
+           READ ARQCTL
+           IF ST-ERRO3 = "23"
+             MOVE 1 TO WS-PROX-CODIGO
+             MOVE 2 TO CTL-PROXIMO
+             WRITE REGCTL
+           ELSE
+             MOVE CTL-PROXIMO TO WS-PROX-CODIGO
+             ADD 1 TO CTL-PROXIMO
+             REWRITE REGCTL.
+       GERA-PROXIMO-CODIGO-FIM.
+           EXIT.
+
+      *********** VALIDACAO DE DIGITO VERIFICADOR DE CPF/CNPJ *****************
+      *    WS-DOCNUM DEVE SER CARREGADO PELO CHAMADOR ANTES DO PERFORM.
+      *    RETORNA WS-DOC-VALIDO = 1 QUANDO O DIGITO VERIFICADOR CONFERE.
+
+       VALIDA-CPFCNPJ.
+           MOVE ZEROS TO WS-DOC-VALIDO.
+           IF WS-DOCNUM = ZEROS
+             GO TO VALIDA-CPFCNPJ-FIM.
+           IF WS-DOCNUM > 99999999999
+             GO TO VALIDA-CNPJ.
+
+       VALIDA-CPF.
+           MOVE WS-DOCDIG(4) TO WS-DOC-IGUAL.
+           IF WS-DOCDIG(5)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(6)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(7)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(8)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(9)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(10) = WS-DOC-IGUAL
+          AND WS-DOCDIG(11) = WS-DOC-IGUAL
+          AND WS-DOCDIG(12) = WS-DOC-IGUAL
+          AND WS-DOCDIG(13) = WS-DOC-IGUAL
+          AND WS-DOCDIG(14) = WS-DOC-IGUAL
+             GO TO VALIDA-CPFCNPJ-FIM.
+
+           MOVE ZEROS TO WS-DOC-SOMA.
+           MOVE 4 TO WS-DOC-IDX.
+       VALIDA-CPF-DV1.
+           COMPUTE WS-DOC-SOMA = WS-DOC-SOMA +
+                 (WS-DOCDIG(WS-DOC-IDX) * PESO-CPF(WS-DOC-IDX - 2))
+           ADD 1 TO WS-DOC-IDX
+           IF WS-DOC-IDX < 13
+             GO TO VALIDA-CPF-DV1.
+
+           DIVIDE WS-DOC-SOMA BY 11 GIVING WS-DOC-QUOC
+                                    REMAINDER WS-DOC-RESTO.
+           IF WS-DOC-RESTO < 2
+             MOVE 0 TO WS-DOC-DV1
+           ELSE
+             COMPUTE WS-DOC-DV1 = 11 - WS-DOC-RESTO.
+           IF WS-DOC-DV1 NOT = WS-DOCDIG(13)
+             GO TO VALIDA-CPFCNPJ-FIM.
+
+           MOVE ZEROS TO WS-DOC-SOMA.
+           MOVE 4 TO WS-DOC-IDX.
+       VALIDA-CPF-DV2.
+           COMPUTE WS-DOC-SOMA = WS-DOC-SOMA +
+                 (WS-DOCDIG(WS-DOC-IDX) * PESO-CPF(WS-DOC-IDX - 3))
+           ADD 1 TO WS-DOC-IDX
+           IF WS-DOC-IDX < 14
+             GO TO VALIDA-CPF-DV2.
+
+           DIVIDE WS-DOC-SOMA BY 11 GIVING WS-DOC-QUOC
+                                    REMAINDER WS-DOC-RESTO.
+           IF WS-DOC-RESTO < 2
+             MOVE 0 TO WS-DOC-DV2
+           ELSE
+             COMPUTE WS-DOC-DV2 = 11 - WS-DOC-RESTO.
+           IF WS-DOC-DV2 = WS-DOCDIG(14)
+             MOVE 1 TO WS-DOC-VALIDO.
+           GO TO VALIDA-CPFCNPJ-FIM.
+
+       VALIDA-CNPJ.
+           MOVE WS-DOCDIG(1) TO WS-DOC-IGUAL.
+           IF WS-DOCDIG(2)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(3)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(4)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(5)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(6)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(7)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(8)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(9)  = WS-DOC-IGUAL
+          AND WS-DOCDIG(10) = WS-DOC-IGUAL
+          AND WS-DOCDIG(11) = WS-DOC-IGUAL
+          AND WS-DOCDIG(12) = WS-DOC-IGUAL
+          AND WS-DOCDIG(13) = WS-DOC-IGUAL
+          AND WS-DOCDIG(14) = WS-DOC-IGUAL
+             GO TO VALIDA-CPFCNPJ-FIM.
+
+           MOVE ZEROS TO WS-DOC-SOMA.
+           MOVE 1 TO WS-DOC-IDX.
+       VALIDA-CNPJ-DV1.
+           COMPUTE WS-DOC-SOMA = WS-DOC-SOMA +
+                 (WS-DOCDIG(WS-DOC-IDX) * PESO-CNPJ(WS-DOC-IDX + 1))
+           ADD 1 TO WS-DOC-IDX
+           IF WS-DOC-IDX < 13
+             GO TO VALIDA-CNPJ-DV1.
+
+           DIVIDE WS-DOC-SOMA BY 11 GIVING WS-DOC-QUOC
+                                    REMAINDER WS-DOC-RESTO.
+           IF WS-DOC-RESTO < 2
+             MOVE 0 TO WS-DOC-DV1
+           ELSE
+             COMPUTE WS-DOC-DV1 = 11 - WS-DOC-RESTO.
+           IF WS-DOC-DV1 NOT = WS-DOCDIG(13)
+             GO TO VALIDA-CPFCNPJ-FIM.
+
+           MOVE ZEROS TO WS-DOC-SOMA.
+           MOVE 1 TO WS-DOC-IDX.
+       VALIDA-CNPJ-DV2.
+           COMPUTE WS-DOC-SOMA = WS-DOC-SOMA +
+                 (WS-DOCDIG(WS-DOC-IDX) * PESO-CNPJ(WS-DOC-IDX))
+           ADD 1 TO WS-DOC-IDX
+           IF WS-DOC-IDX < 14
+             GO TO VALIDA-CNPJ-DV2.
+
+           DIVIDE WS-DOC-SOMA BY 11 GIVING WS-DOC-QUOC
+                                    REMAINDER WS-DOC-RESTO.
+           IF WS-DOC-RESTO < 2
+             MOVE 0 TO WS-DOC-DV2
+           ELSE
+             COMPUTE WS-DOC-DV2 = 11 - WS-DOC-RESTO.
+           IF WS-DOC-DV2 = WS-DOCDIG(14)
+             MOVE 1 TO WS-DOC-VALIDO.
+       VALIDA-CPFCNPJ-FIM.
+           EXIT.
+
       *********************** ROTINA DE MENSAGEM ********************
 
        ROT-MENS.
-           MOVE ZEROS TO WS-CONT.
        ROT-MENS1.
            DISPLAY (22, 14) MENS.
        ROT-MENS2.
-           ADD 1 TO WS-CONT
-           IF WS-CONT < 3000
-             GO TO ROT-MENS2
-           ELSE
-             MOVE SPACES TO MENS
-             DISPLAY (22, 14) MENS.
+           CALL "C$SLEEP" USING WS-DELAY
+           MOVE SPACES TO MENS
+           DISPLAY (22, 14) MENS.
        ROT-MENS-FIM.
              EXIT.
        FIM-ROT-TEMPO.
