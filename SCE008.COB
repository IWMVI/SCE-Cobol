@@ -0,0 +1,227 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE008.
+      *************************************************************************
+      * INSTALLATION.       RELATORIO DE PRODUTOS ABAIXO DO ESTOQUE MINIMO    *
+      * AUTHOR.             Wallace Martins Vieira                            *
+      * DATE-WRITTEN        00/00/0000                                        *
+      *************************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQPRO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS PRO-CODIGO
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT WORK-PRO ASSIGN TO DISK.
+
+           SELECT RELPRO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+
+      *************************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARQPRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPRO.DAT".
+
+       COPY CPPRO.
+
+      *************************************************************************
+
+       SD WORK-PRO.
+       01 WK-REGPRO.
+          03 WK-TIPOPRODUTO         PIC 9(01).
+          03 WK-CODIGO              PIC 9(06).
+          03 WK-DESCRICAO           PIC X(30).
+          03 WK-QTDESTOQUE          PIC 9(06).
+          03 WK-QTDMINIMA           PIC 9(06).
+
+      *************************************************************************
+
+       FD RELPRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELPRO.DAT".
+
+       01 WS-LINREL                 PIC X(80).
+
+      *************************************************************************
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-ERRO                   PIC X(02) VALUE "00".
+       01 ST-ERRO2                  PIC X(02) VALUE "00".
+       01 MENS                      PIC X(60) VALUE SPACES.
+
+       01 WS-TIPO-ANT               PIC 9(01) VALUE ZEROS.
+       01 WS-PRIMEIRO                PIC 9(01) VALUE ZEROS.
+
+       01 TABTIPOPRODUTO.
+          03 TBTIPOPRODUTO          PIC X(30) OCCURS 10 TIMES.
+
+       01 WS-CABEC1.
+          05 FILLER                 PIC X(20) VALUE
+             "PRODUTOS ABAIXO DO E".
+          05 FILLER                 PIC X(17) VALUE
+             "STOQUE MINIMO    ".
+
+       01 WS-CABEC2.
+          05 FILLER                 PIC X(09) VALUE "CODIGO   ".
+          05 FILLER                 PIC X(32) VALUE
+             "DESCRICAO                       ".
+          05 FILLER                 PIC X(10) VALUE "ESTOQUE   ".
+          05 FILLER                 PIC X(08) VALUE "MINIMO  ".
+
+       01 WS-LINTIPO.
+          05 FILLER                 PIC X(14) VALUE
+             "TIPO PRODUTO: ".
+          05 WL-TIPODESC             PIC X(30).
+
+       01 WS-LINDET.
+          05 FILLER                 PIC X(02) VALUE SPACES.
+          05 WL-CODIGO               PIC ZZZZZ9.
+          05 FILLER                  PIC X(03) VALUE SPACES.
+          05 WL-DESCRICAO            PIC X(30).
+          05 FILLER                  PIC X(02) VALUE SPACES.
+          05 WL-ESTOQUE              PIC ZZZ.ZZ9.
+          05 FILLER                  PIC X(03) VALUE SPACES.
+          05 WL-MINIMO               PIC ZZZ.ZZ9.
+
+      *************************************************************************
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+            MOVE "SAUDE"                         TO TBTIPOPRODUTO(1)
+            MOVE "ALIMENTO"                      TO TBTIPOPRODUTO(2)
+            MOVE "VESTUARIO"                     TO TBTIPOPRODUTO(3)
+            MOVE "AGROPECUARIA"                  TO TBTIPOPRODUTO(4)
+            MOVE "PET"                           TO TBTIPOPRODUTO(5)
+            MOVE "AAAAAAAAAAAA"                  TO TBTIPOPRODUTO(6)
+            MOVE "BBBBBBBBBBBB"                  TO TBTIPOPRODUTO(7)
+            MOVE "CCCCCCCCCCCC"                  TO TBTIPOPRODUTO(8)
+            MOVE "DDDDDDDDDDDD"                  TO TBTIPOPRODUTO(9)
+            MOVE "EEEEEEEEEEEE"                  TO TBTIPOPRODUTO(10).
+
+       R0.
+           OPEN OUTPUT RELPRO
+           IF ST-ERRO2 NOT = "00"
+             MOVE "ERRO NA ABERTURA DO RELATORIO DE ESTOQUE" TO MENS
+             DISPLAY MENS
+             GO TO ROT-FIM.
+
+           MOVE WS-CABEC1 TO WS-LINREL
+           WRITE WS-LINREL
+           MOVE SPACES TO WS-LINREL
+           WRITE WS-LINREL.
+
+           SORT WORK-PRO ON ASCENDING KEY WK-TIPOPRODUTO WK-CODIGO
+               INPUT PROCEDURE  IS R1-SELECIONA THRU R1-SELECIONA-FIM
+               OUTPUT PROCEDURE IS R2-IMPRIME   THRU R2-IMPRIME-FIM.
+
+           CLOSE RELPRO.
+           DISPLAY "*** RELATORIO RELPRO.DAT GERADO ***".
+           GO TO ROT-FIM.
+
+      ***************** SELECAO DOS PRODUTOS ABAIXO DO MINIMO *******************
+
+       R1-SELECIONA.
+           OPEN INPUT ARQPRO
+           IF ST-ERRO NOT = "00"
+             IF ST-ERRO = "30"
+               MOVE "*** ARQUIVO DE PRODUTOS NAO ENCONTRADO ***" TO MENS
+               DISPLAY MENS
+               GO TO R1-SELECIONA-FIM
+             ELSE
+               MOVE "ERRO NA ABERTURA DO ARQUIVO DE PRODUTOS" TO MENS
+               DISPLAY MENS
+               GO TO R1-SELECIONA-FIM.
+
+       R1-LOOP.
+           READ ARQPRO NEXT RECORD
+           IF ST-ERRO = "10"
+             GO TO R1-FECHA.
+           IF ST-ERRO NOT = "00"
+             MOVE "ERRO NA LEITURA DO ARQUIVO DE PRODUTOS" TO MENS
+             DISPLAY MENS
+             GO TO R1-FECHA.
+
+           IF PRO-QTDESTOQUE < PRO-QTDMINIMA
+             MOVE PRO-TIPOPRODUTO TO WK-TIPOPRODUTO
+             MOVE PRO-CODIGO      TO WK-CODIGO
+             MOVE PRO-DESCRICAO   TO WK-DESCRICAO
+             MOVE PRO-QTDESTOQUE  TO WK-QTDESTOQUE
+             MOVE PRO-QTDMINIMA   TO WK-QTDMINIMA
+             RELEASE WK-REGPRO.
+
+           GO TO R1-LOOP.
+
+       R1-FECHA.
+           CLOSE ARQPRO.
+       R1-SELECIONA-FIM.
+           EXIT.
+
+      ***************** IMPRESSAO ORDENADA POR TIPO DE PRODUTO ******************
+
+       R2-IMPRIME.
+           RETURN WORK-PRO AT END GO TO R2-IMPRIME-FIM.
+           PERFORM R3-QUEBRA THRU R3-QUEBRA-FIM.
+
+           MOVE WK-CODIGO     TO WL-CODIGO
+           MOVE WK-DESCRICAO  TO WL-DESCRICAO
+           MOVE WK-QTDESTOQUE TO WL-ESTOQUE
+           MOVE WK-QTDMINIMA  TO WL-MINIMO
+           MOVE WS-LINDET TO WS-LINREL
+           WRITE WS-LINREL
+
+           GO TO R2-IMPRIME.
+       R2-IMPRIME-FIM.
+           IF WS-PRIMEIRO = 0
+             MOVE SPACES TO WS-LINREL
+             MOVE "*** NENHUM PRODUTO ABAIXO DO ESTOQUE MINIMO ***"
+                                                           TO WS-LINREL
+             WRITE WS-LINREL.
+           EXIT.
+
+       R3-QUEBRA.
+           IF WS-PRIMEIRO = 0
+             MOVE 1 TO WS-PRIMEIRO
+             MOVE WK-TIPOPRODUTO TO WS-TIPO-ANT
+             PERFORM R4-CABEC-TIPO THRU R4-CABEC-TIPO-FIM
+           ELSE
+             IF WK-TIPOPRODUTO NOT = WS-TIPO-ANT
+               MOVE WK-TIPOPRODUTO TO WS-TIPO-ANT
+               MOVE SPACES TO WS-LINREL
+               WRITE WS-LINREL
+               PERFORM R4-CABEC-TIPO THRU R4-CABEC-TIPO-FIM.
+       R3-QUEBRA-FIM.
+           EXIT.
+
+       R4-CABEC-TIPO.
+           MOVE TBTIPOPRODUTO(WK-TIPOPRODUTO) TO WL-TIPODESC
+           MOVE WS-LINTIPO TO WS-LINREL
+           WRITE WS-LINREL
+           MOVE WS-CABEC2 TO WS-LINREL
+           WRITE WS-LINREL.
+       R4-CABEC-TIPO-FIM.
+           EXIT.
+
+      ***************************************************************
+
+       ROT-FIM.
+           STOP RUN.
+
+      ***************************** STATUS ************************************
+
+      *    00 = OPERAÇÃO REALIZADA COM SUCESSO
+      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
+      *    30 = ARQUIVO NÃO ENCONTRADO
+
+      *************************************************************************
