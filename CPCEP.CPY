@@ -0,0 +1,10 @@
+      *************************************************************************
+      * CPCEP.CPY - LAYOUT PADRAO DO REGISTRO DE CEP (ARQCEP.DAT)             *
+      * USADO POR. SCE002, SCE005, SCE007                                     *
+      *************************************************************************
+       01 REGCEP.
+          03 CEP-NUMCEP              PIC 9(08).
+          03 CEP-LOGRA               PIC X(30).
+          03 CEP-BAIRRO              PIC X(20).
+          03 CEP-CIDADE              PIC X(20).
+          03 CEP-UF                  PIC X(02).
