@@ -0,0 +1,14 @@
+      *************************************************************************
+      * CPPRO.CPY - LAYOUT PADRAO DO REGISTRO DE PRODUTOS (ARQPRO.DAT)        *
+      * USADO POR. SCE004, SCE005, SCE008                                     *
+      *************************************************************************
+       01 REGPRO.
+          03 PRO-CODIGO              PIC 9(06).
+          03 PRO-DESCRICAO           PIC X(30).
+          03 PRO-UNIDADE             PIC X(02).
+          03 PRO-TIPOPRODUTO         PIC 9(01).
+          03 PRO-PRECO               PIC 9(06).
+          03 PRO-DATAULTIMA          PIC 9(08).
+          03 PRO-QTDESTOQUE          PIC 9(06).
+          03 PRO-CPFCNPJ             PIC 9(14).
+          03 PRO-QTDMINIMA           PIC 9(06).
