@@ -0,0 +1,398 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE007.
+      *************************************************************************
+      * INSTALLATION.       CADASTRO DE CEP                                   *
+      * AUTHOR.             Wallace Martins Vieira                            *
+      * DATE-WRITTEN        00/00/0000                                        *
+      *************************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP-NUMCEP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CEP-LOGRA WITH DUPLICATES.
+
+      *************************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCEP.DAT".
+
+       COPY CPCEP.
+
+      *************************************************************************
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-OPCAO                   PIC X(01) VALUE SPACES.
+       01 ST-ERRO                    PIC X(02) VALUE "00".
+       01 MENS                       PIC X(60) VALUE SPACES.
+       01 WS-DELAY                   PIC 9(04) COMP VALUE 1.
+       01 WS-ACT                     PIC 9(02) VALUE ZEROS.
+       01 WS-SEL                     PIC 9(01) VALUE ZEROS.
+
+       01 TXUF.
+        03 UF-SIGLA   PIC X(02) VALUE SPACES.
+        03 UF-TEXTO   PIC X(20) VALUE SPACES.
+
+       01 TBUF.
+        03 FILLER     PIC X(25) VALUE "AC - ACRE".
+        03 FILLER     PIC X(25) VALUE "AL - ALAGOAS".
+        03 FILLER     PIC X(25) VALUE "AM - AMAZONAS".
+        03 FILLER     PIC X(25) VALUE "AP - AMAPA".
+        03 FILLER     PIC X(25) VALUE "BA - BAHIA".
+        03 FILLER     PIC X(25) VALUE "CE - CEARA".
+        03 FILLER     PIC X(25) VALUE "DF - DISTRITO FEDERAL".
+        03 FILLER     PIC X(25) VALUE "ES - ESPIRITO SANTO".
+        03 FILLER     PIC X(25) VALUE "GO - GOIAS".
+        03 FILLER     PIC X(25) VALUE "MA - MARANHÃO".
+        03 FILLER     PIC X(25) VALUE "MT - MATO GROSSO".
+        03 FILLER     PIC X(25) VALUE "MS - MATO GROSSO DO SUL".
+        03 FILLER     PIC X(25) VALUE "MG - MINAS GERAIS".
+        03 FILLER     PIC X(25) VALUE "PA - PARA".
+        03 FILLER     PIC X(25) VALUE "PB - PARAIBA".
+        03 FILLER     PIC X(25) VALUE "PR - PARANÁ".
+        03 FILLER     PIC X(25) VALUE "PE - PERNAMBUCO".
+        03 FILLER     PIC X(25) VALUE "PI - PIAUI".
+        03 FILLER     PIC X(25) VALUE "RJ - RIO DE JANEIRO".
+        03 FILLER     PIC X(25) VALUE "RN - GRANDE DO NORTE".
+        03 FILLER     PIC X(25) VALUE "RS - RIO GRANDE DO SUL".
+        03 FILLER     PIC X(25) VALUE "RO - RONDONIA".
+        03 FILLER     PIC X(25) VALUE "RR - RORAIMA".
+        03 FILLER     PIC X(25) VALUE "SC - SANTA CATARINA".
+        03 FILLER     PIC X(25) VALUE "SP - SAO PAULO".
+        03 FILLER     PIC X(25) VALUE "SE - SERGIPE".
+        03 FILLER     PIC X(25) VALUE "TO - TOCANTINS".
+
+       01 TBUFR REDEFINES TBUF.
+        03 TABUF        PIC X(25) OCCURS 27 TIMES.
+
+       01 IND         PIC 9(02) VALUE ZEROS.
+
+      *************************************************************************
+
+       SCREEN SECTION.
+
+       01  TELAPRINCIPAL.
+           05  LINE 01  COLUMN 01
+               VALUE  "========================================".
+           05  LINE 01  COLUMN 41
+               VALUE  "========================================".
+           05  LINE 02  COLUMN 01
+               VALUE  "                              CADASTRO D".
+           05  LINE 02  COLUMN 41
+               VALUE  "E CEP".
+           05  LINE 03  COLUMN 01
+               VALUE  "========================================".
+           05  LINE 03  COLUMN 41
+               VALUE  "========================================".
+           05  LINE 05  COLUMN 01
+               VALUE  "  CEP        :".
+           05  LINE 07  COLUMN 01
+               VALUE  "  LOGRADOURO :".
+           05  LINE 09  COLUMN 01
+               VALUE  "  BAIRRO     :".
+           05  LINE 11  COLUMN 01
+               VALUE  "  CIDADE     :".
+           05  LINE 13  COLUMN 01
+               VALUE  "  UF         :    -".
+           05  LINE 15  COLUMN 01
+               VALUE  "========================================".
+           05  LINE 15  COLUMN 41
+               VALUE  "========================================".
+           05  LINE 17  COLUMN 01
+               VALUE  "  AVISOS :".
+           05  LINE 20  COLUMN 01
+               VALUE  "========================================".
+           05  LINE 20  COLUMN 41
+               VALUE  "========================================".
+           05  TCEP-NUMCEP
+               LINE 05  COLUMN 16  PIC 9(08)
+               USING  CEP-NUMCEP.
+           05  TCEP-LOGRA
+               LINE 07  COLUMN 16  PIC X(30)
+               USING  CEP-LOGRA.
+           05  TCEP-BAIRRO
+               LINE 09  COLUMN 16  PIC X(20)
+               USING  CEP-BAIRRO.
+           05  TCEP-CIDADE
+               LINE 11  COLUMN 16  PIC X(20)
+               USING  CEP-CIDADE.
+           05  TCEP-UF
+               LINE 13  COLUMN 16  PIC X(02)
+               USING  CEP-UF.
+           05  TUF-TEXTO
+               LINE 13  COLUMN 19  PIC X(20)
+               USING  UF-TEXTO.
+
+      *************************************************************************
+
+       PROCEDURE DIVISION.
+
+      ************************ ABERTURA ARQUIVO *******************************
+
+       INICIO.
+
+       R0.
+           OPEN I-O ARQCEP
+           IF ST-ERRO NOT = "00"
+             IF ST-ERRO = "30"
+               OPEN OUTPUT ARQCEP
+               MOVE "CRIANDO ARQUIVO CADASTRO DE CEP" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               CLOSE ARQCEP
+               GO TO INICIO
+           ELSE
+             IF ST-ERRO = "95"
+               MOVE "ISAM NAO CARREGADO " TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM
+             ELSE
+               MOVE "ERRO NA ABERTURA DO ARQUIVO DE CEP" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+
+      ******************** INCICIALIZAÇÃO VARIÁVEIS ***************************
+
+       R0B.
+           MOVE SPACES TO CEP-LOGRA CEP-BAIRRO CEP-CIDADE CEP-UF
+           MOVE ZEROS  TO CEP-NUMCEP.
+
+      ********************** VISUALIZAÇÃO DA TELA *****************************
+
+           DISPLAY TELAPRINCIPAL.
+
+      ************************ ENTRADA DE DADOS *******************************
+
+       R1.
+           ACCEPT TCEP-NUMCEP.
+           ACCEPT WS-ACT FROM ESCAPE KEY
+           IF WS-ACT = 01
+             CLOSE ARQCEP
+             STOP RUN.
+           IF CEP-NUMCEP = 0
+             MOVE "*** CEP NAO PODE FICAR EM BRANCO ***" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             GO TO R1.
+
+       LER-ARQCEP.
+           READ ARQCEP
+           IF ST-ERRO NOT = "23"
+             IF ST-ERRO = "00"
+               DISPLAY TELAPRINCIPAL
+               PERFORM R4A THRU R4-FIM
+               MOVE "*** CEP CADASTRADO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACE-001
+             ELSE
+               MOVE "*** ERRO NA LEITURA ARQUIVO DE CEP ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM
+           ELSE
+               MOVE "*** CEP NAO CADASTRADO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       R2.
+           ACCEPT TCEP-LOGRA.
+           ACCEPT WS-ACT FROM ESCAPE KEY
+           IF WS-ACT = 01
+             GO TO R1.
+           IF CEP-LOGRA = SPACES
+             MOVE "*** LOGRADOURO NAO PODE FICAR EM BRANCO ***" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             GO TO R2.
+
+       R3.
+           ACCEPT TCEP-BAIRRO.
+           ACCEPT WS-ACT FROM ESCAPE KEY
+           IF WS-ACT = 01
+             GO TO R2.
+           IF CEP-BAIRRO = SPACES
+             MOVE "*** BAIRRO NAO PODE FICAR EM BRANCO ***" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             GO TO R3.
+
+       R3A.
+           ACCEPT TCEP-CIDADE.
+           ACCEPT WS-ACT FROM ESCAPE KEY
+           IF WS-ACT = 01
+             GO TO R3.
+           IF CEP-CIDADE = SPACES
+             MOVE "*** CIDADE NAO PODE FICAR EM BRANCO ***" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             GO TO R3A.
+
+       R4.
+           ACCEPT TCEP-UF.
+           ACCEPT WS-ACT FROM ESCAPE KEY
+           IF WS-ACT = 01
+             GO TO R3A.
+           IF CEP-UF = SPACES
+             MOVE "*** UF NAO PODE FICAR EM BRANCO ***" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             GO TO R4.
+
+       R4A.
+           MOVE 1 TO IND.
+
+       R4B.
+           MOVE TABUF (IND) TO TXUF
+           IF CEP-UF NOT = UF-SIGLA
+             ADD 1 TO IND
+               IF IND > 27
+                 MOVE "*** UF NAO EXISTE ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R4
+              ELSE
+                 GO TO R4B
+              ELSE
+                 DISPLAY TUF-TEXTO.
+
+           IF WS-SEL = 1
+             GO TO ALT-OPC.
+       R4-FIM.
+           EXIT.
+
+       INC-OPC.
+           MOVE "S" TO WS-OPCAO
+           DISPLAY (17, 14) "Deseja Salvar (S/N) : ".
+           ACCEPT (17, 36) WS-OPCAO WITH UPDATE
+           ACCEPT WS-ACT FROM ESCAPE KEY
+           IF WS-ACT = 01
+             GO TO R1.
+           IF WS-OPCAO = "N" OR "n"
+             MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             GO TO R1
+           IF WS-OPCAO NOT = "S" AND "s"
+             MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             GO TO INC-OPC.
+
+       INC-WR1.
+           WRITE REGCEP
+           IF ST-ERRO = "00" OR ST-ERRO = "02"
+             MOVE "*** DADOS GRAVADOS *** " TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             GO TO R1.
+           IF ST-ERRO = "22"
+             MOVE "* CEP JA EXISTE, DADOS NAO GRAVADOS *" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             GO TO R1
+           ELSE
+             MOVE "*** ERRO NA GRAVACAO DO ARQUIVO DE CEP ***"
+                                                           TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             GO TO ROT-FIM.
+
+      *********** ROTINAS DE CONSULTA / ALTERAÇÃO / EXCLUSÃO ******************
+
+       ACE-001.
+           DISPLAY (17, 14)
+           "N = NOVO REGISTRO | A = ALTERAR | E = EXCLUIR | S = SAIR:"
+                ACCEPT (17, 72) WS-OPCAO
+                IF WS-OPCAO NOT = "N" AND WS-OPCAO NOT = "A"
+                AND WS-OPCAO NOT = "E" AND WS-OPCAO NOT = "S"
+                  GO TO ACE-001.
+                  MOVE SPACES TO MENS
+                  DISPLAY (17, 14) MENS
+                IF WS-OPCAO = "N"
+                  GO TO R1
+                ELSE
+                  IF WS-OPCAO = "A"
+                    MOVE 1 TO WS-SEL
+                    GO TO R2
+                ELSE
+                  IF WS-OPCAO = "E"
+                    GO TO EXC-OPC
+                ELSE
+                  IF WS-OPCAO = "S"
+                    MOVE 1 TO WS-SEL
+                    GO TO ROT-FIM.
+
+       EXC-OPC.
+           DISPLAY (17, 14) "Deseja EXCLUIR? (S/N) : ".
+           ACCEPT (17, 39) WS-OPCAO
+           IF WS-OPCAO = "N" OR "n"
+             MOVE "*** REGISTRO MANTIDO ***" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             GO TO R1.
+           IF WS-OPCAO NOT = "S" AND "s"
+             MOVE "*** DIGITE APENAS S = SIM OU N = NAO ***" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             GO TO EXC-OPC.
+
+       EXC-DL1.
+           DELETE ARQCEP RECORD
+           IF ST-ERRO = "00" OR ST-ERRO = "02"
+             MOVE "*** REGISTRO CEP EXCLUIDO ***" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             GO TO R1.
+           MOVE "ERRO NA EXCLUSAO DO REGISTRO " TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+       ALT-OPC.
+           DISPLAY (17, 14) "Deseja ALTERAR? (S/N) : ".
+           ACCEPT (17, 39) WS-OPCAO
+           ACCEPT WS-ACT FROM ESCAPE KEY
+
+           IF WS-OPCAO = "N" OR "n"
+             MOVE "*** INFORMACOES MANTIDAS *** " TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             GO TO R1.
+
+           IF WS-OPCAO NOT = "S" AND "s"
+             MOVE "*** DIGITE APENAS S = SIM OU N = NAO ***" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             GO TO ALT-OPC.
+
+       ALT-RW1.
+           REWRITE REGCEP
+           IF ST-ERRO = "00" OR ST-ERRO = "02"
+             MOVE "*** REGISTRO ALTERADO ***" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             GO TO R1.
+
+           MOVE "*** ERRO NA ALT DO REGISTRO DE CEP ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+      ***************************************************************
+
+       ROT-FIM.
+           CLOSE ARQCEP.
+           STOP RUN.
+
+      *********************** ROTINA DE MENSAGEM ********************
+
+       ROT-MENS.
+       ROT-MENS1.
+           DISPLAY (17, 14) MENS.
+       ROT-MENS2.
+           CALL "C$SLEEP" USING WS-DELAY
+           MOVE SPACES TO MENS
+           DISPLAY (17, 14) MENS.
+       ROT-MENS-FIM.
+             EXIT.
+       FIM-ROT-TEMPO.
+
+      ***************************** STATUS ************************************
+
+      *    00 = OPERAÇÃO REALIZADA COM SUCESSO
+      *    22 = REGISTRO JÁ CADASTRADO
+      *    23 = REGISTRO NÃO ENCONTRADO
+      *    30 = ARQUIVO NÃO ENCONTRADO
+      *    95 = ISAM NAO CARREGADO
+      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
+
+      *************************************************************************
