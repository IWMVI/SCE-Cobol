@@ -0,0 +1,20 @@
+      *************************************************************************
+      * CPCLI.CPY - LAYOUT PADRAO DO REGISTRO DE CLIENTES (ARQCLI.DAT)        *
+      * USADO POR. SCE002, SCE005                                             *
+      *************************************************************************
+       01 REGCLI.
+          03 CLI-CODIGO              PIC 9(06).
+          03 CLI-CPFCNPJ             PIC 9(14).
+          03 CLI-TIPOCLIENTE         PIC X(01).
+          03 CLI-NOME                PIC X(30).
+          03 CLI-APELIDO             PIC X(30).
+          03 CLI-CEP                 PIC 9(08).
+          03 CLI-LOGRADOURO          PIC X(24).
+          03 CLI-NUMERO              PIC X(11).
+          03 CLI-COMPLEMENTO         PIC X(24).
+          03 CLI-BAIRRO              PIC X(40).
+          03 CLI-CIDADE              PIC X(24).
+          03 CLI-ESTADO              PIC X(02).
+          03 CLI-TELEFONE            PIC 9(11).
+          03 CLI-EMAIL               PIC X(33).
+          03 CLI-CONTATO             PIC X(32).
