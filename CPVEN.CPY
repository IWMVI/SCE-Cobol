@@ -0,0 +1,19 @@
+      *************************************************************************
+      * CPVEN.CPY - LAYOUT PADRAO DO REGISTRO DE PEDIDOS (ARQVEN.DAT)         *
+      * USADO POR. SCE005, SCE006, SCE009, SCE010, SCE011                     *
+      *************************************************************************
+       01 REGVEN.
+          03 CHAVE-PED.
+             05 PED-COD              PIC 9(06).
+             05 PED-ITEM             PIC 9(03).
+          03 PED-TIPOPEDIDO          PIC X(15).
+          03 PED-COD-PRO             PIC 9(09).
+          03 PED-TIPOVENDA           PIC 9(01).
+          03 PED-CLI-CPFCNPJ         PIC 9(14).
+          03 PED-FOR-CPFCNPJ         PIC 9(14).
+          03 PED-QUANTIDADE          PIC 9(06).
+          03 PED-PRECOUNITARIO       PIC 9(08).
+          03 PED-VALORITEM           PIC 9(09).
+          03 PED-VALORTOTAL          PIC 9(09).
+          03 PED-STATUS              PIC 9(01).
+          03 PED-DATA                PIC 9(08).
