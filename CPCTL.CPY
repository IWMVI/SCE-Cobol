@@ -0,0 +1,8 @@
+      *************************************************************************
+      * CPCTL.CPY - LAYOUT PADRAO DO REGISTRO DE CONTROLE DE CODIGOS          *
+      *             (ARQCTL.DAT) - UM REGISTRO POR ENTIDADE CONTROLADA        *
+      * USADO POR. SCE002, SCE004, SCE005                                     *
+      *************************************************************************
+       01 REGCTL.
+          03 CTL-CHAVE                PIC X(10).
+          03 CTL-PROXIMO              PIC 9(06).
