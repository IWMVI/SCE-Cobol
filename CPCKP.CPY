@@ -0,0 +1,9 @@
+      *************************************************************************
+      * CPCKP.CPY - LAYOUT DO REGISTRO DE PONTO DE PARADA (CHECKPOINT)        *
+      *             (ARQCKP.DAT) - UM REGISTRO POR JOB DE ARQUIVAMENTO        *
+      * USADO POR. SCE011                                                     *
+      *************************************************************************
+       01 REGCKP.
+          03 CKP-CHAVE                PIC X(10).
+          03 CKP-CORTE                PIC 9(08).
+          03 CKP-ULTCHAVE             PIC 9(09).
